@@ -0,0 +1,99 @@
+       identification division.
+       function-id. log-run.
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select ledger-file assign to "RESULTS.LED"
+               organization is line sequential
+               file status is ws-ledger-status.
+       data division.
+       file section.
+       fd ledger-file.
+       01 fd-ledger-rec.
+           05 fd-led-program-id    pic x(08).
+           05 fd-led-parameters    pic x(40).
+           05 fd-led-result        pic x(18).
+           05 fd-led-run-date      pic 9(08).
+           05 fd-led-run-time      pic 9(06).
+           05 fd-led-elapsed-sec   pic 9(05).
+       working-storage section.
+           01 ws-ledger-status     pic x(02) value "00".
+           01 ws-full-time         pic 9(08).
+       linkage section.
+           01 ls-program-id        pic X any length.
+           01 ls-parameters        pic X any length.
+           01 ls-result            pic X any length.
+           01 ls-elapsed-sec       pic 9(05).
+           01 ls-status            pic X.
+       procedure division
+           using ls-program-id ls-parameters ls-result ls-elapsed-sec
+           returning ls-status.
+       perform 100-init thru 100-exit.
+       goback.
+      *----------------------------------------------------------------
+      *    100-init: one fixed-width line is appended to RESULTS.LED
+      *    per run so a CSV export, variance report, or reconciliation
+      *    program can all read the same history back later without
+      *    re-running anything.
+       100-init.
+           move "N" to ls-status.
+           move spaces to fd-ledger-rec.
+           move ls-program-id to fd-led-program-id.
+           move ls-parameters to fd-led-parameters.
+           move ls-result to fd-led-result.
+           accept fd-led-run-date from date yyyymmdd.
+           accept ws-full-time from time.
+           divide ws-full-time by 100 giving fd-led-run-time.
+           move ls-elapsed-sec to fd-led-elapsed-sec.
+           open extend ledger-file.
+           if ws-ledger-status = "35"
+               open output ledger-file
+           end-if.
+           write fd-ledger-rec.
+           close ledger-file.
+           move "Y" to ls-status.
+       100-exit. exit.
+       end function log-run.
+      *-----------------------------------------------------------------
+       identification division.
+       function-id. get-elapsed-seconds.
+      *    get-elapsed-seconds: turns a start/end ACCEPT FROM TIME
+      *    reading (HHMMSSHH) into whole elapsed seconds. Runs this
+      *    shop's batch jobs are all well under an hour so midnight
+      *    rollover isn't handled here.
+       environment division.
+       configuration section.
+       data division.
+       working-storage section.
+           01 ws-start-hundredths  pic 9(9).
+           01 ws-end-hundredths    pic 9(9).
+           01 ws-diff-hundredths   pic S9(9).
+       linkage section.
+           01 ls-start-time        pic 9(08).
+           01 ls-end-time          pic 9(08).
+           01 ls-elapsed-sec       pic 9(05).
+       procedure division
+           using ls-start-time ls-end-time
+           returning ls-elapsed-sec.
+       perform 100-init thru 100-exit.
+       goback.
+       100-init.
+           compute ws-start-hundredths =
+               ((ls-start-time / 1000000) * 360000)
+               + (function mod(ls-start-time / 10000, 100) * 6000)
+               + (function mod(ls-start-time / 100, 100) * 100)
+               + function mod(ls-start-time, 100).
+           compute ws-end-hundredths =
+               ((ls-end-time / 1000000) * 360000)
+               + (function mod(ls-end-time / 10000, 100) * 6000)
+               + (function mod(ls-end-time / 100, 100) * 100)
+               + function mod(ls-end-time, 100).
+           compute ws-diff-hundredths =
+               ws-end-hundredths - ws-start-hundredths.
+           if ws-diff-hundredths < 0
+               add 8640000 to ws-diff-hundredths
+           end-if.
+           compute ls-elapsed-sec = ws-diff-hundredths / 100.
+       100-exit. exit.
+       end function get-elapsed-seconds.
