@@ -1,12 +1,35 @@
        identification division.
        function-id. is-prime.
+       environment division.
+       configuration section.
        data division.
        working-storage section.
-           01 ws-max-divisor   pic 9(9).9(8).
+           01 ws-max-divisor   pic 9(9)v9(8).
+           01 ws-candidate     pic 9(9).
            01 ws-iter          pic 9(9).
-           01 ws-temp          pic 9(12).
-           01 ws-remainder     pic 9(12).
-           01 ws-test-value    pic 9(12).
+           01 ws-temp          pic 9(18).
+           01 ws-remainder     pic 9(18).
+           01 ws-test-value    pic 9(18).
+           01 ws-mr-threshold  pic 9(18) value 1000000000.
+      *    witnesses sufficient for deterministic Miller-Rabin below
+      *    3.3 * 10**24, comfortably above our 9(18) working range.
+           01 ws-witness-str   pic X(24)
+               value "020305071113171923293137".
+           01 ws-witnesses redefines ws-witness-str.
+               05 ws-witness   pic 9(2) occurs 12 times.
+           01 ws-wit-idx       pic 9(2) comp.
+           01 ws-mr-composite  pic X value "N".
+           01 ws-n-minus-1     pic 9(18).
+           01 ws-d             pic 9(18).
+           01 ws-r             pic 9(9) comp.
+           01 ws-s             pic 9(9) comp.
+           01 ws-a             pic 9(18).
+           01 ws-x             pic 9(18).
+           01 ws-y             pic 9(18).
+           01 ws-mp-base       pic 9(18).
+           01 ws-mp-result     pic 9(18).
+           01 ws-mp-product    pic 9(36).
+           01 ws-mp-quotient   pic 9(36).
        linkage section.
            01 ls-test-value    pic X any length.
            01 ls-result        pic X.
@@ -18,26 +41,116 @@
        100-init.
            move "Y" to ls-result.
            move ls-test-value to ws-test-value.
-           compute ws-max-divisor = ws-test-value ** 000.5 + 1.
+           if ws-test-value not > ws-mr-threshold
+               perform 150-compute-max-divisor
+           end-if.
        100-test.
            if ws-test-value = 1 or ws-test-value = 2
                if ws-test-value = 1 then
                    move "N" to ls-result
-               else 
+               else
                    move "Y" to ls-result
                end-if
            else
-           perform 
-           varying ws-iter from 2 by 1
-           until ws-iter > ws-max-divisor
-               divide ws-test-value by ws-iter giving ws-temp 
-                 remainder ws-remainder
-               if ws-remainder = 0
-                   move "N" to ls-result
-                   goback
-           end-perform
+             if function mod(ws-test-value, 2) = 0
+                 move "N" to ls-result
+             else
+               if ws-test-value > ws-mr-threshold
+                   perform 400-miller-rabin
+                   if ws-mr-composite = "Y"
+                       move "N" to ls-result
+                   end-if
+               else
+               perform
+               varying ws-iter from 3 by 2
+               until ws-iter > ws-max-divisor
+                   divide ws-test-value by ws-iter giving ws-temp
+                     remainder ws-remainder
+                   if ws-remainder = 0
+                       move "N" to ls-result
+                       goback
+                   end-if
+               end-perform
+               end-if
+             end-if
            end-if.
        100-exit. exit.
+      *----------------------------------------------------------------
+      *    150-compute-max-divisor: derive floor(sqrt(ws-test-value))
+      *    with an integer correction pass so floating-point rounding
+      *    in the ** 0.5 estimate can never leave the divisor search
+      *    one iteration short.
+       150-compute-max-divisor.
+           compute ws-max-divisor = ws-test-value ** 000.5 + 1.
+           move ws-max-divisor to ws-candidate.
+           perform until ws-candidate * ws-candidate <= ws-test-value
+               subtract 1 from ws-candidate
+           end-perform.
+           perform until (ws-candidate + 1) * (ws-candidate + 1)
+                   > ws-test-value
+               add 1 to ws-candidate
+           end-perform.
+           move ws-candidate to ws-max-divisor.
+      *----------------------------------------------------------------
+      *    400-miller-rabin: probabilistic primality test used as a
+      *    fast path once trial division becomes too slow. Write
+      *    ws-test-value - 1 = ws-d * (2 ** ws-r) then run one round
+      *    per witness in ws-witnesses.
+       400-miller-rabin.
+           move "N" to ws-mr-composite.
+           subtract 1 from ws-test-value giving ws-n-minus-1.
+           move ws-n-minus-1 to ws-d.
+           move 0 to ws-r.
+           perform until function mod(ws-d, 2) not = 0
+               divide ws-d by 2 giving ws-d
+               add 1 to ws-r
+           end-perform.
+           perform varying ws-wit-idx from 1 by 1
+               until ws-wit-idx > 12 or ws-mr-composite = "Y"
+               move ws-witness(ws-wit-idx) to ws-a
+               if ws-a < ws-test-value
+                   perform 410-mr-round
+               end-if
+           end-perform.
+       400-exit. exit.
+       410-mr-round.
+           move ws-a to ws-mp-base.
+           move ws-d to ws-y.
+           perform 420-mod-pow.
+           move ws-mp-result to ws-x.
+           if ws-x = 1 or ws-x = ws-n-minus-1
+               continue
+           else
+               move "Y" to ws-mr-composite
+               move 1 to ws-s
+               perform until ws-s >= ws-r or ws-mr-composite = "N"
+                   compute ws-mp-product = ws-x * ws-x
+                   divide ws-mp-product by ws-test-value
+                     giving ws-mp-quotient remainder ws-x
+                   if ws-x = ws-n-minus-1
+                       move "N" to ws-mr-composite
+                   end-if
+                   add 1 to ws-s
+               end-perform
+           end-if.
+      *    420-mod-pow: ws-mp-result := ws-mp-base ** ws-y
+      *    mod ws-test-value, exponent (ws-y) consumed by repeated
+      *    squaring so it never needs a full bignum power.
+       420-mod-pow.
+           divide ws-mp-base by ws-test-value
+             giving ws-mp-quotient remainder ws-mp-base.
+           move 1 to ws-mp-result.
+           perform until ws-y = 0
+               if function mod(ws-y, 2) not = 0
+                   compute ws-mp-product = ws-mp-result * ws-mp-base
+                   divide ws-mp-product by ws-test-value
+                     giving ws-mp-quotient remainder ws-mp-result
+               end-if
+               compute ws-mp-product = ws-mp-base * ws-mp-base
+               divide ws-mp-product by ws-test-value
+                 giving ws-mp-quotient remainder ws-mp-base
+               divide ws-y by 2 giving ws-y
+           end-perform.
        end function is-prime.
       *-----------------------------------------------------------------
        identification division.
@@ -46,43 +159,387 @@
        configuration section.
        repository.
            function is-prime.
+       input-output section.
+       file-control.
+           select opt-primes-cache assign to "PRIMES.DAT"
+               organization is line sequential
+               file status is ws-cache-status.
+           select opt-primes-spill assign to "PRIMES.TXT"
+               organization is line sequential
+               file status is ws-spill-status.
+           select opt-primes-range assign to "PRIMERNG.DAT"
+               organization is line sequential
+               file status is ws-range-status.
+           select opt-primes-merge assign to "PRIMES.MRG"
+               organization is line sequential
+               file status is ws-merge-status.
        data division.
+       file section.
+       fd opt-primes-cache.
+       01 fd-cache-rec         pic 9(18).
+       fd opt-primes-spill.
+       01 fd-spill-rec         pic 9(18).
+       fd opt-primes-range.
+       01 fd-range-rec         pic 9(18).
+       fd opt-primes-merge.
+       01 fd-merge-rec         pic 9(18).
        working-storage section.
-           01 ws-low-value         pic 9(4).
-           01 ws-high-value        pic 9(4).
-           01 ws-working-var       pic 9(4). 
-           01 ws-prime-list-size   pic 9(4) value 0.
+           01 ws-low-value         pic 9(9).
+           01 ws-high-value        pic 9(9).
+           01 ws-write-file        pic X value "N".
+           01 ws-working-var       pic 9(9).
+           01 ws-prime-list-size   pic 9(9) value 0.
+           01 ws-table-full        pic X value "N".
+      *    ws-cache-low/ws-cache-max are the bounds of the single
+      *    contiguous range this run's cache has already proved (every
+      *    integer in [ws-cache-low, ws-cache-max] has been through
+      *    is-prime and, if prime, written to PRIMES.DAT); they are
+      *    NOT simply the lowest/highest value ever requested.
+      *    ws-cache-loaded = "N" means PRIMERNG.DAT didn't exist yet,
+      *    i.e. nothing at all has been proved.
+           01 ws-cache-low         pic 9(18) value 0.
+           01 ws-cache-max         pic 9(18) value 0.
+           01 ws-cache-loaded      pic X     value "N".
+           01 ws-new-cache-low     pic 9(18).
+           01 ws-new-cache-high    pic 9(18).
+           01 ws-scan-lo           pic 9(9).
+           01 ws-scan-hi           pic 9(9).
+           01 ws-cache-eof         pic X value "N".
+           01 ws-cache-status      pic X(02) value "00".
+           01 ws-spill-status      pic X(02) value "00".
+           01 ws-range-status      pic X(02) value "00".
+           01 ws-merge-status      pic X(02) value "00".
+      *    ws-prepend-mode: set while the low-side window extension in
+      *    100-loop is scanning, so 210-cache-append diverts each new
+      *    prime into PRIMES.MRG instead of appending it straight onto
+      *    PRIMES.DAT - the new primes are numerically smaller than
+      *    everything already cached, so appending them to the end of
+      *    PRIMES.DAT would break the file's required ascending order.
+           01 ws-prepend-mode      pic X     value "N".
            01 ws-output.
-               05 ws-list-size pic 9(2).
-               05 ws-prime     pic 9(4) occurs 1 to 99 times
-                   depending on ws-list-size.
+               05 ws-list-size pic 9(9).
+               05 ws-prime     pic 9(9) occurs 2000 times.
        linkage section.
            01 ls-low-value  pic x any length.
            01 ls-high-value pic x any length.
+           01 ls-write-file pic x any length.
            01 ls-output.
-               05 ls-list-size pic 9(2).
-               05 ls-prime     pic 9(4) occurs 1 to 99 times 
-                   depending on ls-list-size.
+               05 ls-list-size pic 9(9).
+               05 ls-prime     pic 9(9) occurs 2000 times.
        procedure division using
-           ls-low-value,   ls-high-value
+           ls-low-value,   ls-high-value, ls-write-file
            returning ls-output.
        perform 100-init thru 100-exit.
        goback.
        100-init.
+           move 0 to ws-list-size.
+           move "N" to ws-table-full.
            move ls-low-value  to ws-low-value.
            move ls-high-value to ws-high-value.
+           move ls-write-file to ws-write-file.
            move ws-low-value to ws-working-var.
+           perform 050-load-cache.
+      *----------------------------------------------------------------
+      *    100-loop: replay whatever this request needs that the
+      *    proven window [ws-cache-low, ws-cache-max] already covers,
+      *    then extend that window - on the low side, the high side,
+      *    or both - so the window always stays a single proven,
+      *    contiguous range rather than assuming it is contiguous from
+      *    2 just because a high-water mark says so.
        100-loop.
-           perform varying ws-working-var from 2 by 1
-               until ws-working-var > ws-high-value
-               if is-prime(ws-working-var) = "Y" then
-                   perform 200-append
+           perform 060-replay-cached-primes.
+           if ws-cache-loaded = "N"
+               move ws-low-value to ws-new-cache-low
+               if ws-new-cache-low < 2
+                   move 2 to ws-new-cache-low
                end-if
-           end-perform.
+               move ws-high-value to ws-new-cache-high
+               move ws-new-cache-low to ws-scan-lo
+               move ws-new-cache-high to ws-scan-hi
+               perform 150-scan-and-cache-range
+           else
+               move ws-cache-low  to ws-new-cache-low
+               move ws-cache-max  to ws-new-cache-high
+               if ws-low-value < ws-cache-low
+                   move ws-low-value to ws-scan-lo
+                   if ws-scan-lo < 2
+                       move 2 to ws-scan-lo
+                   end-if
+                   compute ws-scan-hi = ws-cache-low - 1
+                   perform 300-reset-merge-file
+                   move "Y" to ws-prepend-mode
+                   perform 150-scan-and-cache-range
+                   move "N" to ws-prepend-mode
+                   perform 310-finish-low-prepend
+                   move ws-scan-lo to ws-new-cache-low
+               end-if
+               if ws-high-value > ws-cache-max
+                   compute ws-scan-lo = ws-cache-max + 1
+                   move ws-high-value to ws-scan-hi
+                   perform 150-scan-and-cache-range
+                   move ws-high-value to ws-new-cache-high
+               end-if
+           end-if.
+           move ws-new-cache-low  to ws-cache-low.
+           move ws-new-cache-high to ws-cache-max.
+           move "Y" to ws-cache-loaded.
+           perform 090-save-range.
        100-cleanup.
+           move ws-list-size to ls-list-size.
            move ws-output to ls-output.
        100-exit. exit.
+      *----------------------------------------------------------------
+      *    150-scan-and-cache-range: trial-divides every candidate in
+      *    [ws-scan-lo, ws-scan-hi] - a piece of the proven window
+      *    being newly extended, which may reach outside this
+      *    request's own [ws-low-value, ws-high-value] - caching every
+      *    prime found so the window stays complete, but only handing
+      *    this call's own output table the ones actually asked for.
+       150-scan-and-cache-range.
+           perform varying ws-working-var from ws-scan-lo by 1
+               until ws-working-var > ws-scan-hi
+               if is-prime(ws-working-var) = "Y" then
+                   perform 210-cache-append
+                   if ws-working-var >= ws-low-value
+                       and ws-working-var <= ws-high-value
+                       perform 200-append
+                   end-if
+               end-if
+           end-perform.
+      *    050-load-cache: PRIMERNG.DAT holds the [low, high] bounds of
+      *    the single contiguous range an earlier run already proved
+      *    (two records, low then high); loading it here is what lets
+      *    100-loop tell a request that falls inside that range apart
+      *    from one that needs the window extended.
+       050-load-cache.
+           open input opt-primes-range.
+           if ws-range-status = "35"
+               move "N" to ws-cache-loaded
+           else
+               read opt-primes-range
+                   at end move "N" to ws-cache-loaded
+                   not at end
+                       move fd-range-rec to ws-cache-low
+                       read opt-primes-range
+                           at end move "N" to ws-cache-loaded
+                           not at end
+                               move fd-range-rec to ws-cache-max
+                               move "Y" to ws-cache-loaded
+                       end-read
+               end-read
+               close opt-primes-range
+           end-if.
+      *    090-save-range: persist the (possibly just-extended) proven
+      *    window so the next run/call starts from it instead of from
+      *    scratch.
+       090-save-range.
+           open output opt-primes-range.
+           move ws-cache-low to fd-range-rec.
+           write fd-range-rec.
+           move ws-cache-max to fd-range-rec.
+           write fd-range-rec.
+           close opt-primes-range.
+      *    060-replay-cached-primes: numbers inside the proven window
+      *    were already proved prime by an earlier run (composites in
+      *    that range were tested too, but never written to the
+      *    cache), so the cached list can be handed straight to
+      *    200-append instead of re-running is-prime over the whole
+      *    range again here.
+       060-replay-cached-primes.
+           if ws-cache-max > 0
+               move "N" to ws-cache-eof
+               open input opt-primes-cache
+               perform until ws-cache-eof = "Y"
+                   read opt-primes-cache
+                       at end move "Y" to ws-cache-eof
+                       not at end
+                           if fd-cache-rec <= ws-high-value
+                               and fd-cache-rec >= ws-low-value
+                               move fd-cache-rec to ws-working-var
+                               perform 200-append
+                           end-if
+                   end-read
+               end-perform
+               close opt-primes-cache
+           end-if.
        200-append.
-           add 1 to ws-list-size.
-           move ws-working-var to ws-prime(ws-list-size).
+      *    once the in-memory table is full, further primes still
+      *    count toward ws-list-size but are only retained on disk
+      *    (via 210/230) rather than truncated or silently dropped.
+           if ws-list-size < 2000
+               add 1 to ws-list-size
+               move ws-working-var to ws-prime(ws-list-size)
+           else
+               move "Y" to ws-table-full
+           end-if.
+           perform 230-write-spill.
+       210-cache-append.
+           if ws-prepend-mode = "Y"
+               perform 215-merge-append
+           else
+               open extend opt-primes-cache
+               if ws-cache-status = "35"
+                   open output opt-primes-cache
+               end-if
+               move ws-working-var to fd-cache-rec
+               write fd-cache-rec
+               close opt-primes-cache
+           end-if.
+      *    215-merge-append: the low-extension scan runs ws-scan-lo up
+      *    to ws-scan-hi in ascending order, so simply appending each
+      *    newly-proved prime onto PRIMES.MRG as it is found reproduces
+      *    that same ascending order in the merge file.
+       215-merge-append.
+           open extend opt-primes-merge.
+           if ws-merge-status = "35"
+               open output opt-primes-merge
+           end-if.
+           move ws-working-var to fd-merge-rec.
+           write fd-merge-rec.
+           close opt-primes-merge.
+       230-write-spill.
+           if ws-write-file = "Y"
+               open extend opt-primes-spill
+               if ws-spill-status = "35"
+                   open output opt-primes-spill
+               end-if
+               move ws-working-var to fd-spill-rec
+               write fd-spill-rec
+               close opt-primes-spill
+           end-if.
+      *    300-reset-merge-file: PRIMES.MRG may still hold stale
+      *    content left over from an earlier run, so start the
+      *    low-extension prepend from a known-empty file rather than
+      *    extending whatever happens to already be there.
+       300-reset-merge-file.
+           open output opt-primes-merge.
+           close opt-primes-merge.
+      *----------------------------------------------------------------
+      *    310-finish-low-prepend: the newly-scanned low-range primes
+      *    are already sitting in PRIMES.MRG in ascending order (see
+      *    215-merge-append); append the existing cache behind them -
+      *    every record already on PRIMES.DAT is numerically greater
+      *    than every record just scanned - so the merge file ends up
+      *    holding the whole cache back in ascending order.
+       310-finish-low-prepend.
+           move "N" to ws-cache-eof.
+           open input opt-primes-cache.
+           if ws-cache-status = "35"
+               continue
+           else
+               perform until ws-cache-eof = "Y"
+                   read opt-primes-cache
+                       at end move "Y" to ws-cache-eof
+                       not at end
+                           move fd-cache-rec to fd-merge-rec
+                           open extend opt-primes-merge
+                           write fd-merge-rec
+                           close opt-primes-merge
+                   end-read
+               end-perform
+               close opt-primes-cache
+           end-if.
+           perform 320-replace-cache-with-merge.
+      *    320-replace-cache-with-merge: PRIMES.DAT has no rename/copy
+      *    verb available to it, so the corrected ascending order is
+      *    realized by truncating PRIMES.DAT and copying PRIMES.MRG's
+      *    records back onto it one at a time.
+       320-replace-cache-with-merge.
+           move "N" to ws-cache-eof.
+           open output opt-primes-cache.
+           open input opt-primes-merge.
+           perform until ws-cache-eof = "Y"
+               read opt-primes-merge
+                   at end move "Y" to ws-cache-eof
+                   not at end
+                       move fd-merge-rec to fd-cache-rec
+                       write fd-cache-rec
+               end-read
+           end-perform.
+           close opt-primes-merge.
+           close opt-primes-cache.
        end function get-primes.
+      *-----------------------------------------------------------------
+       identification division.
+       function-id. get-divisors.
+       environment division.
+       configuration section.
+       data division.
+       working-storage section.
+           01 ws-number            pic 9(18).
+           01 ws-candidate         pic 9(10).
+           01 ws-max-divisor       pic 9(10)v9(8).
+           01 ws-partner           pic 9(18).
+           01 ws-remainder         pic 9(18).
+           01 ws-table-full        pic X value "N".
+           01 ws-output.
+               05 ws-list-size pic 9(9).
+               05 ws-divisor   pic 9(18) occurs 500 times.
+       linkage section.
+           01 ls-number     pic x any length.
+           01 ls-output.
+               05 ls-list-size pic 9(9).
+               05 ls-divisor   pic 9(18) occurs 500 times.
+       procedure division using ls-number returning ls-output.
+       perform 100-init thru 100-exit.
+       goback.
+       100-init.
+           move 0 to ws-list-size.
+           move ls-number to ws-number.
+           perform 150-compute-max-divisor.
+       100-run.
+           perform varying ws-candidate from 1 by 1
+               until ws-candidate > ws-max-divisor
+               divide ws-number by ws-candidate giving ws-partner
+                 remainder ws-remainder
+               if ws-remainder = 0
+                   perform 200-append-divisor
+                   compute ws-partner = ws-number / ws-candidate
+                   if ws-partner not = ws-candidate
+                       perform 210-append-partner
+                   end-if
+               end-if
+           end-perform.
+       100-cleanup.
+           move ws-list-size to ls-list-size.
+           move ws-output to ls-output.
+       100-exit. exit.
+      *----------------------------------------------------------------
+      *    150-compute-max-divisor: same integer-correction pass as
+      *    is-prime's own paragraph of the same name (see above) -
+      *    floating-point rounding in the ** 0.5 estimate can leave the
+      *    divisor search one iteration short, and unlike is-prime this
+      *    function has no small-value ceiling on ws-number, so the
+      *    correction and the field widths both have to cover the full
+      *    9(18) range's square root.
+       150-compute-max-divisor.
+           compute ws-max-divisor = ws-number ** 000.5 + 1.
+           move ws-max-divisor to ws-candidate.
+           perform until ws-candidate * ws-candidate <= ws-number
+               subtract 1 from ws-candidate
+           end-perform.
+           perform until (ws-candidate + 1) * (ws-candidate + 1)
+                   > ws-number
+               add 1 to ws-candidate
+           end-perform.
+           move ws-candidate to ws-max-divisor.
+      *    200-append-divisor/210-append-partner: once the table fills,
+      *    ws-table-full marks it rather than indexing past the 500th
+      *    slot - the same guard get-primes' own 200-append uses
+      *    against its in-memory table.
+       200-append-divisor.
+           if ws-list-size < 500
+               add 1 to ws-list-size
+               move ws-candidate to ws-divisor(ws-list-size)
+           else
+               move "Y" to ws-table-full
+           end-if.
+       210-append-partner.
+           if ws-list-size < 500
+               add 1 to ws-list-size
+               compute ws-divisor(ws-list-size) =
+                   ws-number / ws-candidate
+           else
+               move "Y" to ws-table-full
+           end-if.
+       end function get-divisors.
