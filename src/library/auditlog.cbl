@@ -0,0 +1,60 @@
+       identification division.
+       function-id. log-access.
+      *----------------------------------------------------------------
+      *    log-access: appends one fixed-width record to AUDITLOG.DAT
+      *    every time a job is launched - interactively through
+      *    param-menu, or per step from batch-driver's nightly window -
+      *    who (or what) ran it, what command was actually issued, and
+      *    when.
+      *    Kept as its own file/function (distinct from
+      *    src/library/ledger.cbl's log-run) because this is a record
+      *    of who did what, not of what a program computed; the two
+      *    histories answer different questions and don't belong in
+      *    the same file.
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select audit-file assign to "AUDITLOG.DAT"
+               organization is line sequential
+               file status is ws-audit-status.
+       data division.
+       file section.
+       fd audit-file.
+       01 fd-audit-rec.
+           05 fd-aud-operator-id   pic x(08).
+           05 fd-aud-command       pic x(80).
+           05 fd-aud-parameters    pic x(60).
+           05 fd-aud-run-date      pic 9(08).
+           05 fd-aud-run-time      pic 9(06).
+       working-storage section.
+           01 ws-audit-status      pic x(02) value "00".
+           01 ws-full-time         pic 9(08).
+       linkage section.
+           01 ls-operator-id       pic X any length.
+           01 ls-command           pic X any length.
+           01 ls-parameters        pic X any length.
+           01 ls-status            pic X.
+       procedure division
+           using ls-operator-id ls-command ls-parameters
+           returning ls-status.
+       perform 100-init thru 100-exit.
+       goback.
+       100-init.
+           move "N" to ls-status.
+           move spaces to fd-audit-rec.
+           move ls-operator-id to fd-aud-operator-id.
+           move ls-command to fd-aud-command.
+           move ls-parameters to fd-aud-parameters.
+           accept fd-aud-run-date from date yyyymmdd.
+           accept ws-full-time from time.
+           divide ws-full-time by 100 giving fd-aud-run-time.
+           open extend audit-file.
+           if ws-audit-status = "35"
+               open output audit-file
+           end-if.
+           write fd-audit-rec.
+           close audit-file.
+           move "Y" to ls-status.
+       100-exit. exit.
+       end function log-access.
