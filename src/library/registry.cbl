@@ -0,0 +1,128 @@
+       identification division.
+       function-id. update-registry.
+      *----------------------------------------------------------------
+      *    update-registry: REGISTRY.DAT catalogs every Euler-problem
+      *    program we run (problem number, program-id, description,
+      *    last-run date, last result). The whole small file is read
+      *    into ws-entries, the caller's program-id is matched (or a
+      *    new entry appended if this is that program's first-ever
+      *    run), and the full table is rewritten - the same
+      *    read-all/rewrite-all approach euler2's checkpoint file uses,
+      *    scaled up to a handful of catalog rows instead of one.
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select registry-file assign to "REGISTRY.DAT"
+               organization is line sequential
+               file status is ws-registry-status.
+       data division.
+       file section.
+       fd registry-file.
+       01 fd-registry-rec.
+           05 fd-reg-problem-num    pic 9(04).
+           05 fd-reg-program-id     pic x(08).
+           05 fd-reg-description    pic x(60).
+           05 fd-reg-last-run-date  pic 9(08).
+           05 fd-reg-last-result    pic x(18).
+       working-storage section.
+           01 ws-registry-status    pic x(02) value "00".
+           01 ws-entries.
+               05 ws-entry-count    pic 9(03) value 0.
+               05 ws-entry          occurs 50 times
+                                    indexed by e f.
+                   10 ws-e-problem-num    pic 9(04).
+                   10 ws-e-program-id     pic x(08).
+                   10 ws-e-description    pic x(60).
+                   10 ws-e-last-run-date  pic 9(08).
+                   10 ws-e-last-result    pic x(18).
+           01 ws-run-date           pic 9(08).
+           01 ws-found-idx          pic 9(03) value 0.
+           01 ws-problem-num        pic 9(04).
+       linkage section.
+           01 ls-problem-num        pic X any length.
+           01 ls-program-id         pic X any length.
+           01 ls-description        pic X any length.
+           01 ls-result             pic X any length.
+           01 ls-status             pic X.
+       procedure division
+           using ls-problem-num ls-program-id ls-description ls-result
+           returning ls-status.
+       perform 100-init thru 100-exit.
+       goback.
+       100-init.
+           move "N" to ls-status.
+           compute ws-problem-num = function numval(ls-problem-num).
+           accept ws-run-date from date yyyymmdd.
+           perform 150-load-entries.
+           perform 200-find-entry.
+           if ws-found-idx = 0
+               perform 300-append-entry
+           else
+               perform 350-update-entry
+           end-if.
+           perform 400-rewrite-file.
+           move "Y" to ls-status.
+       100-exit. exit.
+       150-load-entries.
+           move 0 to ws-entry-count.
+           open input registry-file.
+           if ws-registry-status = "35"
+               continue
+           else
+               perform until ws-registry-status = "10"
+                   read registry-file
+                       at end move "10" to ws-registry-status
+                       not at end
+                           add 1 to ws-entry-count
+                           set e to ws-entry-count
+                           move fd-reg-problem-num to
+                               ws-e-problem-num(e)
+                           move fd-reg-program-id to
+                               ws-e-program-id(e)
+                           move fd-reg-description to
+                               ws-e-description(e)
+                           move fd-reg-last-run-date to
+                               ws-e-last-run-date(e)
+                           move fd-reg-last-result to
+                               ws-e-last-result(e)
+                   end-read
+               end-perform
+               close registry-file
+           end-if.
+       200-find-entry.
+           move 0 to ws-found-idx.
+           perform varying f from 1 by 1
+               until f > ws-entry-count or ws-found-idx not = 0
+               if ws-e-program-id(f) = ls-program-id
+                   move f to ws-found-idx
+               end-if
+           end-perform.
+       300-append-entry.
+           if ws-entry-count < 50
+               add 1 to ws-entry-count
+               set e to ws-entry-count
+               move ws-problem-num to ws-e-problem-num(e)
+               move ls-program-id to ws-e-program-id(e)
+               move ls-description to ws-e-description(e)
+               move ws-run-date to ws-e-last-run-date(e)
+               move ls-result to ws-e-last-result(e)
+           end-if.
+       350-update-entry.
+           set e to ws-found-idx.
+           move ws-problem-num to ws-e-problem-num(e)
+           move ls-description to ws-e-description(e)
+           move ws-run-date to ws-e-last-run-date(e)
+           move ls-result to ws-e-last-result(e).
+       400-rewrite-file.
+           open output registry-file.
+           perform varying e from 1 by 1 until e > ws-entry-count
+               move ws-e-problem-num(e) to fd-reg-problem-num
+               move ws-e-program-id(e) to fd-reg-program-id
+               move ws-e-description(e) to fd-reg-description
+               move ws-e-last-run-date(e) to fd-reg-last-run-date
+               move ws-e-last-result(e) to fd-reg-last-result
+               write fd-registry-rec
+           end-perform.
+           close registry-file.
+       end function update-registry.
