@@ -3,45 +3,298 @@
 000300 environment division.
 000400 configuration section.
 000500 repository.
-000600     function sumDivisibleBy.
-000700 data division.
-000800 working-storage section.
-000900     01 ws-maximum   pic 9(4)    value 1000.
-001000     01 ws-multiple  pic 9(2)    value 3.
-001100     01 ws-result    pic 9(6)    value 0.
-001200 procedure division.
-001300 perform 100-run thru 100-exit.
-001400 goback.
-001500 100-run.
-001600     compute ws-result = sumDivisibleBy(03, 1000)
-001700         +sumDivisibleBy(05, 1000)
-001800         -sumDivisibleBy(15, 1000).
-001900     display ws-result space ws-multiple.
-002000 100-exit. exit.
-002100 end program euler1.
-002200*-----------------------------------------------------------------
-002300 identification division.
-002400 function-id. sumDivisibleBy.
-002500 data division.
-002600 working-storage section.
-002700     01 ws-current   pic 9(4).
-002800 linkage section.
-002900     01 ls-multiple  pic 9(2).
-003000     01 ls-maximum   pic 9(4).
-003100     01 ls-result    pic 9(6).
-003200 procedure division
-003300 using ls-multiple ls-maximum
-003400 returning ls-result.
-003500 perform 100-init thru 100-exit.
-003600 goback.
-003700 100-init.
-003800     move 0 to ls-result.
-003900 100-run.
-004000     perform
-004100     varying ws-current from 0 by ls-multiple
-004200     until ws-current >= ls-maximum
-004300         add ws-current to ls-result
-004400     end-perform.
-004500 100-exit. exit.
-004600 end function sumDivisibleBy.
-004700 
\ No newline at end of file
+000600     function sumDivisibleBy
+000650     function log-run
+000660     function get-elapsed-seconds
+000670     function update-registry.
+000700 input-output section.
+000800 file-control.
+000900     select divisor-file assign to dynamic
+000950         ws-divisor-filename
+001000         organization is line sequential
+001100         file status is ws-divisor-status.
+001200 data division.
+001300 file section.
+001400 fd divisor-file.
+001500 01 fd-divisor-rec       pic x(09).
+001600 working-storage section.
+001700     01 ws-maximum           pic 9(9)    value 1000.
+001800     01 ws-mode              pic x(5)    value "SUM".
+001900     01 ws-divisor-filename  pic x(40)   value "DIVISORS.DAT".
+002000     01 ws-divisor-status    pic x(02)   value "00".
+002100     01 ws-divisor-list.
+002200         05 ws-divisor-count pic 9(2)    value 0.
+002300         05 ws-divisor       pic 9(9)    occurs 10 times.
+002400     01 ws-result            pic 9(18)   value 0.
+002500     01 ws-candidate         pic 9(9).
+002600     01 ws-matched           pic X.
+002650     01 ws-match-count       pic 9(9)    value 0.
+002700     01 i                    pic 9(2).
+002750     01 ws-arg-count         pic 9(2).
+002800     01 ws-arg               pic x(40).
+002810     01 ws-start-time        pic 9(08).
+002820     01 ws-end-time          pic 9(08).
+002830     01 ws-elapsed-sec       pic 9(05).
+002840     01 ws-log-parameters    pic x(40).
+002850     01 ws-log-result        pic x(18).
+002860     01 ws-log-status        pic X.
+002900 procedure division.
+003000 perform 100-init thru 100-exit.
+003100 perform 200-run thru 200-exit.
+003140 perform 800-log-run.
+003145*    sumDivisibleBy sets RETURN-CODE to 16 on overflow (see the
+003146*    ON SIZE ERROR paths in its 100-run/200-eval-subset); don't
+003147*    stomp that signal back to 0 on the way out.
+003150 if return-code = 0
+003160     move 0 to return-code
+003170 end-if.
+003200 goback.
+003300 100-init.
+003400*    ws-maximum is the sole positional parameter recognized via
+003500*    the plain COMMAND-LINE form (the euler48.cbl convention);
+003600*    the optional mode and control-file overrides use
+003700*    ARGUMENT-NUMBER/ARGUMENT-VALUE since there can be more than
+003800*    one of them.
+003850     accept ws-start-time from time.
+003900     accept ws-maximum from command-line.
+004000     if ws-maximum = 0
+004100         move 1000 to ws-maximum
+004200     end-if.
+004250     accept ws-arg-count from argument-number.
+004300     if ws-arg-count >= 2
+004350         move 2 to i
+004400         display i upon argument-number
+004500         move spaces to ws-arg
+004600         accept ws-arg from argument-value
+004700         move ws-arg to ws-mode
+004900     end-if.
+005000     if ws-arg-count >= 3
+005050         move 3 to i
+005100         display i upon argument-number
+005200         move spaces to ws-arg
+005300         accept ws-arg from argument-value
+005400         move ws-arg to ws-divisor-filename
+005600     end-if.
+005700     perform 150-load-divisors.
+005800 100-exit. exit.
+005900*----------------------------------------------------------------
+006000*    150-load-divisors: DIVISORS.DAT (or whatever control file
+006100*    was named on the command line) supplies one divisor per
+006200*    line so ops can change the multiple-set without a
+006300*    recompile. Falls back to the historical 3/5 pair (which
+006400*    inclusion-exclusion reduces to the textbook 3+5-15 result)
+006500*    when the control file is absent.
+006600 150-load-divisors.
+006700     open input divisor-file.
+006800     if ws-divisor-status = "35"
+006900         move 2 to ws-divisor-count
+007000         move 3 to ws-divisor(1)
+007100         move 5 to ws-divisor(2)
+007200     else
+007300         perform 160-read-divisors
+007400         close divisor-file
+007500     end-if.
+007600 160-read-divisors.
+007700     perform until ws-divisor-status = "10"
+007800         read divisor-file
+007900             at end move "10" to ws-divisor-status
+008000             not at end
+008100                 if ws-divisor-count < 10
+008200                     add 1 to ws-divisor-count
+008300                     compute ws-divisor(ws-divisor-count) =
+008310                         function numval(fd-divisor-rec)
+008400                 end-if
+008500         end-read
+008600     end-perform.
+008700 200-run.
+008800     evaluate ws-mode
+008900         when "COUNT"
+009000             compute ws-result =
+009100                 function sumDivisibleBy(ws-divisor-list,
+009150                     ws-maximum, "COUNT")
+009200             if return-code not = 0
+009250                 display "euler1: result overflowed"
+009260                     " the accumulator"
+009270             end-if
+009300             display ws-result
+009400         when "LIST"
+009500             perform 300-list-multiples
+009550             move ws-match-count to ws-result
+009600         when other
+009700             compute ws-result =
+009800                 function sumDivisibleBy(ws-divisor-list,
+009850                     ws-maximum, "SUM")
+009900             if return-code not = 0
+009950                 display "euler1: result overflowed"
+009960                     " the accumulator"
+009970             end-if
+010000             display ws-result
+010100     end-evaluate.
+010200 200-exit. exit.
+010300*----------------------------------------------------------------
+010400*    300-list-multiples: LIST mode enumerates every match rather
+010500*    than folding them into a closed-form total, so it walks the
+010600*    range directly the way the original loop did. ws-match-count
+010650*    tallies the matches so 200-run has a meaningful, non-zero-
+010660*    confusable figure to log for this mode (LIST has no SUM/COUNT
+010670*    total of its own).
+010700 300-list-multiples.
+010750     move 0 to ws-match-count.
+010800     perform varying ws-candidate from 1 by 1
+010900         until ws-candidate >= ws-maximum
+011000         perform 310-test-candidate
+011100         if ws-matched = "Y"
+011150             add 1 to ws-match-count
+011200             display ws-candidate
+011300         end-if
+011400     end-perform.
+011500 310-test-candidate.
+011600     move "N" to ws-matched.
+011700     perform varying i from 1 by 1
+011800         until i > ws-divisor-count or ws-matched = "Y"
+011900         if function mod(ws-candidate, ws-divisor(i)) = 0
+012000             move "Y" to ws-matched
+012100         end-if
+012200     end-perform.
+012210*----------------------------------------------------------------
+012220*    800-log-run: every completed run leaves a RESULTS.LED entry
+012230*    (see src/library/ledger.cbl) and refreshes this program's
+012240*    row in the Euler problem registry, so history survives past
+012250*    whatever scrolled off the console.
+012260 800-log-run.
+012270     accept ws-end-time from time.
+012280     move function get-elapsed-seconds(ws-start-time, ws-end-time)
+012290         to ws-elapsed-sec.
+012300     move spaces to ws-log-parameters.
+012310     string "MAX=" ws-maximum " MODE=" ws-mode
+012320         delimited by size into ws-log-parameters.
+012330     move ws-result to ws-log-result.
+012340     move function log-run("euler1", ws-log-parameters,
+012350         ws-log-result, ws-elapsed-sec) to ws-log-status.
+012360     move function update-registry(1, "euler1",
+012370         "Sum/count/list of multiples of a divisor set",
+012380         ws-log-result) to ws-log-status.
+012390 end program euler1.
+012400*-----------------------------------------------------------------
+012500 identification division.
+012600 function-id. sumDivisibleBy.
+012700 data division.
+012800 working-storage section.
+012900     01 ws-maximum       pic 9(9).
+013000     01 ws-mode          pic x(5).
+013100     01 ws-mask          pic 9(4)    comp.
+013200     01 ws-mask-max      pic 9(4)    comp.
+013300     01 ws-shift         pic 9(9)    comp.
+013400     01 ws-bit           pic 9(2)    comp.
+013500     01 ws-bit-count     pic 9(2)    comp.
+013600     01 ws-lcm           pic 9(18).
+013700     01 ws-gcd-a         pic 9(18).
+013800     01 ws-gcd-b         pic 9(18).
+013900     01 ws-gcd-t         pic 9(18).
+014000     01 ws-term-k        pic 9(9).
+014100     01 ws-term-val      pic 9(18).
+014150     01 ws-accum         pic S9(18).
+014175     01 ws-overflow      pic X value "N".
+014300 linkage section.
+014400     01 ls-divisor-list.
+014500         05 ls-divisor-count pic 9(2).
+014600         05 ls-divisor       pic 9(9) occurs 10 times.
+014700     01 ls-maximum       pic X any length.
+014800     01 ls-mode          pic X any length.
+014900     01 ls-result        pic 9(18).
+015000 procedure division
+015100 using ls-divisor-list ls-maximum ls-mode
+015200 returning ls-result.
+015300 perform 100-init thru 100-exit.
+015400 goback.
+015500 100-init.
+015600     move ls-maximum to ws-maximum.
+015700     move ls-mode to ws-mode.
+015800     move 0 to ws-accum.
+015900     compute ws-mask-max = (2 ** ls-divisor-count) - 1.
+016000 100-run.
+016100*    full inclusion-exclusion over every non-empty subset of the
+016200*    divisor list: odd-sized subsets add the term for their
+016300*    LCM, even-sized subsets subtract it.
+016400     perform varying ws-mask from 1 by 1
+016450         until ws-mask > ws-mask-max or ws-overflow = "Y"
+016500         perform 200-eval-subset
+016600     end-perform.
+016650     if ws-overflow = "Y"
+016660         move 0 to ls-result
+016670     else
+016680         compute ls-result = ws-accum
+016690             on size error
+016691                 move "Y" to ws-overflow
+016692                 move 16 to return-code
+016693                 move 0 to ls-result
+016694         end-compute
+016695     end-if.
+016800 100-exit. exit.
+016900 200-eval-subset.
+017000     move 0 to ws-bit-count.
+017100     move 0 to ws-lcm.
+017200     perform varying ws-bit from 1 by 1
+017300         until ws-bit > ls-divisor-count
+017400         compute ws-shift = ws-mask / (2 ** (ws-bit - 1))
+017500         if function mod(ws-shift, 2) = 1
+017600             add 1 to ws-bit-count
+017700             if ws-lcm = 0
+017800                 move ls-divisor(ws-bit) to ws-lcm
+017900             else
+018000                 move ws-lcm to ws-gcd-a
+018100                 move ls-divisor(ws-bit) to ws-gcd-b
+018200                 perform 300-gcd
+018300                 compute ws-lcm = (ws-lcm * ls-divisor(ws-bit))
+018310                     / ws-gcd-a
+018320                     on size error
+018330                         move "Y" to ws-overflow
+018340                         move 16 to return-code
+018350                 end-compute
+018500             end-if
+018600         end-if
+018700     end-perform.
+018800     perform 400-term-for-subset.
+018900     if function mod(ws-bit-count, 2) = 1
+019000         add ws-term-val to ws-accum
+019010             on size error
+019020                 move "Y" to ws-overflow
+019030                 move 16 to return-code
+019040         end-add
+019100     else
+019200         subtract ws-term-val from ws-accum
+019210             on size error
+019220                 move "Y" to ws-overflow
+019230                 move 16 to return-code
+019240         end-subtract
+019300     end-if.
+019400 300-gcd.
+019500     perform until ws-gcd-b = 0
+019600         move ws-gcd-a to ws-gcd-t
+019700         move ws-gcd-b to ws-gcd-a
+019800         compute ws-gcd-b = function mod(ws-gcd-t, ws-gcd-b)
+019900     end-perform.
+020000 400-term-for-subset.
+020100     compute ws-term-k = ((ws-maximum - 1) / ws-lcm) + 1
+020110         on size error
+020120             move "Y" to ws-overflow
+020130             move 16 to return-code
+020140             move 0 to ws-term-k
+020150     end-compute.
+020200     if ws-mode = "COUNT"
+020300         compute ws-term-val = ws-term-k - 1
+020310             on size error
+020320                 move "Y" to ws-overflow
+020330                 move 16 to return-code
+020340                 move 0 to ws-term-val
+020350         end-compute
+020400     else
+020500         compute ws-term-val =
+020600             ws-lcm * ws-term-k * (ws-term-k - 1) / 2
+020610             on size error
+020620                 move "Y" to ws-overflow
+020630                 move 16 to return-code
+020640                 move 0 to ws-term-val
+020650         end-compute
+020700     end-if.
+020800 end function sumDivisibleBy.
