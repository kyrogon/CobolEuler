@@ -1,29 +1,155 @@
        identification division.
        program-id. euler48.
+       environment division.
+       configuration section.
+           repository.
+               function log-run
+               function get-elapsed-seconds
+               function update-registry.
        data division.
        working-storage section.
-           01 ws-power     pic 9(10).
-           01 ws-result    pic 9(10).
-           01 ws-limit     pic 9(4) value 1000.
-           01 ws-current   pic 9(4) value 999.
-           01 ws-x         pic 9(10).
+           01 ws-power         pic 9(10).
+           01 ws-power-wide    pic 9(18).
+           01 ws-result        pic 9(10)   value 0.
+           01 ws-limit-text    pic x(10).
+           01 ws-limit         pic 9(4)    value 1000.
+           01 ws-start-text    pic x(10).
+           01 ws-start         pic 9(4)    value 1.
+           01 ws-current       pic 9(4).
+           01 ws-x             pic 9(4).
+           01 ws-arg-count     pic 9(2).
+           01 ws-numval-wide   pic S9(18).
+           01 ws-numval-check  pic S9(4) comp.
+           01 ws-start-time    pic 9(08).
+           01 ws-end-time      pic 9(08).
+           01 ws-elapsed-sec   pic 9(05).
+           01 ws-log-parameters
+                               pic x(40).
+           01 ws-log-result    pic x(18).
+           01 ws-log-status    pic X.
+           01 ws-log-rc        pic 9(04).
 
        procedure division.
+       accept ws-start-time from time.
+       perform 100-init thru 100-exit.
+       if return-code not = 0
+           perform 800-log-run
+           goback
+       end-if.
+       perform 200-run thru 200-exit.
+       display ws-result.
+       perform 800-log-run.
+       move 0 to return-code.
+       goback.
        100-init.
-           accept ws-limit from command-line.
-       100-run.
-           perform 
-           varying ws-current from 1 by 1
-           until ws-current > ws-limit
-               perform 200-calc-power
-               add ws-power to ws-result
-           end-perform.
-           display ws-result.
+      *    ws-limit is the series ceiling (euler48's original sole
+      *    parameter); an optional second command-line argument gives
+      *    the starting exponent so the series can be run over an
+      *    arbitrary sub-range (e.g. 500 through 1500) instead of
+      *    always starting at 1.
+           move 0 to return-code.
+           accept ws-arg-count from argument-number.
+           if ws-arg-count >= 1
+               move 1 to ws-x
+               display ws-x upon argument-number
+               move spaces to ws-limit-text
+               accept ws-limit-text from argument-value
+               perform 110-validate-limit
+           end-if.
+           if return-code = 0 and ws-arg-count >= 2
+               move 2 to ws-x
+               display ws-x upon argument-number
+               move spaces to ws-start-text
+               accept ws-start-text from argument-value
+               perform 120-validate-start
+           end-if.
        100-exit. exit.
-       goback.
-       200-calc-power.
+      *----------------------------------------------------------------
+      *    110-validate-limit: a blank, non-numeric or out-of-range
+      *    ws-limit fails cleanly with a message and a non-zero
+      *    RETURN-CODE instead of behaving unpredictably in 100-run.
+       110-validate-limit.
+           move function test-numval(ws-limit-text)
+               to ws-numval-check.
+           if ws-numval-check not = 0
+               display "euler48: invalid series limit ["
+                   ws-limit-text "]"
+               move 16 to return-code
+           else
+               compute ws-numval-wide = function numval(ws-limit-text)
+               if ws-numval-wide < 1 or ws-numval-wide > 9999
+                   display "euler48: series limit out of range (1-"
+                       "9999): " ws-limit-text
+                   move 16 to return-code
+               else
+                   move ws-numval-wide to ws-limit
+               end-if
+           end-if.
+      *----------------------------------------------------------------
+      *    120-validate-start: same validation for the optional
+      *    starting-exponent argument, additionally checked against
+      *    ws-limit so the range can't run backwards.
+       120-validate-start.
+           move function test-numval(ws-start-text)
+               to ws-numval-check.
+           if ws-numval-check not = 0
+               display "euler48: invalid start exponent ["
+                   ws-start-text "]"
+               move 16 to return-code
+           else
+               compute ws-numval-wide = function numval(ws-start-text)
+               if ws-numval-wide < 1 or ws-numval-wide > ws-limit
+                   display "euler48: start exponent out of range: "
+                       ws-start-text
+                   move 16 to return-code
+               else
+                   move ws-numval-wide to ws-start
+               end-if
+           end-if.
+       200-run.
+           perform 210-add-power
+               varying ws-current from ws-start by 1
+               until ws-current > ws-limit.
+       200-exit. exit.
+      *----------------------------------------------------------------
+      *    210-add-power/220-calc-power: the self-powers total only
+      *    ever needs to be correct to its last 10 digits, so
+      *    220-calc-power keeps the running power itself truncated mod
+      *    10,000,000,000 at every multiply instead of letting it
+      *    overflow, and the add into ws-result is truncated the same
+      *    way.
+       210-add-power.
+           perform 220-calc-power.
+           compute ws-power-wide = ws-result + ws-power.
+           compute ws-result =
+               function mod(ws-power-wide, 10000000000).
+       220-calc-power.
            move 1 to ws-power.
-           perform varying ws-x from 1 by 1 until ws-x > ws-current
-               multiply ws-current by ws-power
-           end-perform.
+           perform 230-multiply-power
+               varying ws-x from 1 by 1 until ws-x > ws-current.
+       230-multiply-power.
+           compute ws-power-wide = ws-power * ws-current.
+           compute ws-power =
+               function mod(ws-power-wide, 10000000000).
+      *----------------------------------------------------------------
+      *    800-log-run: leaves a RESULTS.LED entry and refreshes this
+      *    program's row in the Euler problem registry (see
+      *    src/library/ledger.cbl and src/library/registry.cbl), even
+      *    on a validation failure so a bad-parameter run still shows
+      *    up in the history with its non-zero RETURN-CODE.
+       800-log-run.
+           accept ws-end-time from time.
+           move function get-elapsed-seconds(ws-start-time, ws-end-time)
+               to ws-elapsed-sec.
+           move return-code to ws-log-rc.
+           move spaces to ws-log-parameters.
+           string "LIMIT=" ws-limit " START=" ws-start
+               " RC=" ws-log-rc
+               delimited by size into ws-log-parameters.
+           move ws-result to ws-log-result.
+           move function log-run("euler48", ws-log-parameters,
+               ws-log-result, ws-elapsed-sec) to ws-log-status.
+           move function update-registry(48, "euler48",
+               "Last ten digits of the sum of self powers",
+               ws-log-result) to ws-log-status.
        end program euler48.
