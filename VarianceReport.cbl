@@ -0,0 +1,142 @@
+000100 identification division.
+000200 program-id. variance-report.
+000300*----------------------------------------------------------------
+000400*    variance-report: pulls the two most recent RESULTS.LED
+000500*    entries for every program-id that has run and prints the
+000600*    delta between them - so a changed figure (e.g. euler48's
+000700*    total after ws-limit was raised, or euler2's largest factor
+000800*    after ws-testor changed) can be confirmed against the prior
+000900*    run instead of relying on someone's memory of the last
+001000*    console output. Program-ids are discovered from the ledger
+001100*    itself, not hardcoded, so a newly added program (like
+001200*    euler7) is picked up automatically once it has logged a run.
+001300 environment division.
+001400 configuration section.
+001500 input-output section.
+001600 file-control.
+001700     select ledger-file assign to "RESULTS.LED"
+001800         organization is line sequential
+001900         file status is ws-ledger-status.
+002000 data division.
+002100 file section.
+002200 fd ledger-file.
+002300 01 fd-ledger-rec.
+002400     05 fd-led-program-id    pic x(08).
+002500     05 fd-led-parameters    pic x(40).
+002600     05 fd-led-result        pic x(18).
+002700     05 fd-led-run-date      pic 9(08).
+002800     05 fd-led-run-time      pic 9(06).
+002900     05 fd-led-elapsed-sec   pic 9(05).
+003000 working-storage section.
+003100     01 ws-ledger-status     pic x(02)   value "00".
+003200     01 ws-variance-list.
+003300         05 ws-variance-count pic 9(03)  value 0.
+003400         05 ws-variance-entry occurs 20 times
+003500                              indexed by v w.
+003600             10 ws-var-program-id    pic x(08).
+003700             10 ws-var-prev-result   pic x(18).
+003800             10 ws-var-prev-date     pic 9(08).
+003900             10 ws-var-curr-result   pic x(18).
+004000             10 ws-var-curr-date     pic 9(08).
+004100             10 ws-var-has-prev      pic X       value "N".
+004200     01 ws-found-idx         pic 9(03)   value 0.
+004300     01 ws-numeric-check     pic S9(4)   comp.
+004400     01 ws-prev-numeric      pic S9(18).
+004500     01 ws-curr-numeric      pic S9(18).
+004600     01 ws-delta             pic S9(18).
+004700 procedure division.
+004800 perform 100-load-ledger thru 100-exit.
+004900 perform 200-report thru 200-exit.
+005000 move 0 to return-code.
+005100 goback.
+005200 100-load-ledger.
+005300     open input ledger-file.
+005400     if ws-ledger-status not = "35"
+005500         perform until ws-ledger-status = "10"
+005600             read ledger-file
+005700                 at end move "10" to ws-ledger-status
+005800                 not at end perform 110-apply-one-entry
+005900         end-perform
+006000         close ledger-file
+006100     end-if.
+006200 100-exit. exit.
+006300*----------------------------------------------------------------
+006400*    110-apply-one-entry: RESULTS.LED is appended to in run
+006500*    order, so walking it start to finish and always sliding
+006600*    curr down into prev before recording the new row as curr
+006700*    leaves each program-id's two most recent runs in place once
+006800*    end of file is reached.
+006900 110-apply-one-entry.
+007000     move 0 to ws-found-idx.
+007100     perform varying w from 1 by 1
+007200         until w > ws-variance-count or ws-found-idx not = 0
+007300         if ws-var-program-id(w) = fd-led-program-id
+007400             move w to ws-found-idx
+007500         end-if
+007600     end-perform.
+007700     if ws-found-idx = 0
+007800         perform 120-append-entry
+007900     else
+008000         set v to ws-found-idx
+008100         perform 130-slide-entry
+008200     end-if.
+008300 120-append-entry.
+008400     if ws-variance-count < 20
+008500         add 1 to ws-variance-count
+008600         set v to ws-variance-count
+008700         move fd-led-program-id to ws-var-program-id(v)
+008800         move fd-led-result to ws-var-curr-result(v)
+008900         move fd-led-run-date to ws-var-curr-date(v)
+009000         move "N" to ws-var-has-prev(v)
+009100     end-if.
+009200 130-slide-entry.
+009300     move ws-var-curr-result(v) to ws-var-prev-result(v).
+009400     move ws-var-curr-date(v) to ws-var-prev-date(v).
+009500     move "Y" to ws-var-has-prev(v).
+009600     move fd-led-result to ws-var-curr-result(v).
+009700     move fd-led-run-date to ws-var-curr-date(v).
+009800*----------------------------------------------------------------
+009900*    200-report: NUMVAL/TEST-NUMVAL cover every result on file
+010000*    today (all four programs report pure numeric totals), so a
+010100*    numeric delta can always be shown alongside the two raw
+010200*    values without a non-numeric result blowing up the compute.
+010300 200-report.
+010400     display " ".
+010500     display "===== Run-over-run variance report =====".
+010600     perform varying v from 1 by 1 until v > ws-variance-count
+010700         perform 210-report-one-entry
+010800     end-perform.
+010900 200-exit. exit.
+011000 210-report-one-entry.
+011100     if ws-var-has-prev(v) = "N"
+011200         display ws-var-program-id(v) " - only one run on file, "
+011300             "no prior run to compare"
+011400     else
+011500         if ws-var-curr-result(v) = ws-var-prev-result(v)
+011600             display ws-var-program-id(v) " UNCHANGED "
+011700                 ws-var-curr-result(v)
+011800                 " (" ws-var-prev-date(v) " -> "
+011900                 ws-var-curr-date(v) ")"
+012000         else
+012100             perform 220-report-changed-entry
+012200         end-if
+012300     end-if.
+012400 220-report-changed-entry.
+012500     display ws-var-program-id(v) " CHANGED   "
+012600         ws-var-prev-result(v) " -> " ws-var-curr-result(v)
+012700         " (" ws-var-prev-date(v) " -> " ws-var-curr-date(v) ")".
+012800     move function test-numval(ws-var-prev-result(v))
+012900         to ws-numeric-check.
+013000     if ws-numeric-check = 0
+013100         move function test-numval(ws-var-curr-result(v))
+013200             to ws-numeric-check
+013300     end-if.
+013400     if ws-numeric-check = 0
+013500         compute ws-prev-numeric =
+013600             function numval(ws-var-prev-result(v))
+013700         compute ws-curr-numeric =
+013800             function numval(ws-var-curr-result(v))
+013900         compute ws-delta = ws-curr-numeric - ws-prev-numeric
+014000         display "    delta: " ws-delta
+014100     end-if.
+014200 end program variance-report.
