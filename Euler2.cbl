@@ -1,76 +1,215 @@
-       identification division.
-       program-id. euler2.
-       environment division.
-       configuration section.
-           repository.
-           function isPrime.
-       data division.
-       working-storage section.
-           01 ws-testor        pic 9(12) value 600851475143.
-           01 ws-remainder     pic 9(12).
-           01 ws-prime-can     pic 9(12) value 2.
-           01 ws-current       pic 9(9).
-           01 ws-nprimes       pic 9(9) value 5.
-           01 ws-primes.
-               05 ws-prime     pic 9(12) occurs 100 times indexed by i. 
-       procedure division.
-       perform 100-init thru 100-exit.
-       goback.
-       100-init.
-           continue.
-       100-run.
-           perform 
-           until ws-prime-can > ws-testor ** 0.5
-               divide ws-testor by ws-prime-can giving ws-remainder
-                 remainder ws-remainder
-               if function isPrime(ws-testor) = "Y"
-                   display "Result: " ws-testor
-                   goback
-               end-if
-               if ws-remainder = 0
-                 and function isPrime(ws-prime-can) = "Y"
-                   perform 200-prime-found
-               end-if
-               add 1 to ws-prime-can
-           end-perform.
-       100-exit. exit.
-       200-prime-found.
-           perform 200-append-prime.
-           divide ws-prime-can into ws-testor.
-           move 2 to ws-prime-can.
-       200-append-prime.
-           move ws-prime-can to ws-prime(i).
-           set i up by 1.
-       end program euler2.
-      *-----------------------------------------------------------------
-       identification division.
-       function-id. isPrime.
-       data division.
-       working-storage section.
-           01 ws-max-divisor   pic 9(9).9(8).
-           01 ws-iter          pic 9(9).
-           01 ws-temp          pic 9(12).
-           01 ws-remainder     pic 9(12).
-       linkage section.
-           01 ls-test-value    pic 9(12).
-           01 ls-result        pic X.
-       procedure division
-           using ls-test-value
-           returning ls-result.
-       perform 100-init thru 100-exit.
-       goback.
-       100-init.
-           move "Y" to ls-result.
-           compute ws-max-divisor = ls-test-value ** 000.5 + 1.
-       100-test.
-           perform 
-           varying ws-iter from 2 by 1
-           until ws-iter > ws-max-divisor
-               divide ls-test-value by ws-iter giving ws-temp 
-                 remainder ws-remainder
-               if ws-remainder = 0
-                   move "N" to ls-result
-                   goback
-           end-perform.
-       100-exit. exit.
-       end function isPrime.
+000100 identification division.
+000200 program-id. euler2.
+000300 environment division.
+000400 configuration section.
+000500     repository.
+000600         function is-prime
+000650         function log-run
+000660         function get-elapsed-seconds
+000670         function update-registry.
+000700 input-output section.
+000800 file-control.
+000900     select checkpoint-file assign to dynamic
+001000         ws-checkpoint-filename
+001100         organization is line sequential
+001200         file status is ws-checkpoint-status.
+001300 data division.
+001400 file section.
+001500 fd checkpoint-file.
+001600 01 fd-checkpoint-rec     pic x(18).
+001700 working-storage section.
+001800     01 ws-testor            pic 9(18)   value 600851475143.
+001900     01 ws-orig-testor       pic 9(18)   value 600851475143.
+002000     01 ws-remainder         pic 9(18).
+002100     01 ws-prime-can         pic 9(18)   value 2.
+002200     01 ws-checkpoint-filename
+002300                             pic x(40)   value "CHECKPT2.DAT".
+002400     01 ws-checkpoint-status pic x(02)   value "00".
+002500     01 ws-found             pic X       value "N".
+002510     01 ws-primes.
+002600         05 ws-nprimes       pic 9(4)    value 0.
+002700         05 ws-prime         pic 9(18)   occurs 100 times
+002800                             indexed by i k.
+002900     01 ws-arg               pic x(40).
+003000     01 ws-arg-num           pic 9(2).
+003050     01 ws-arg-count         pic 9(2).
+003060     01 ws-start-time        pic 9(08).
+003065     01 ws-end-time          pic 9(08).
+003070     01 ws-elapsed-sec       pic 9(05).
+003075     01 ws-log-parameters    pic x(40).
+003080     01 ws-log-result        pic x(18).
+003085     01 ws-log-status        pic X.
+003090     01 ws-checkpoint-interval
+003091                             pic 9(9)    value 1000000.
+003095     01 ws-scan-count        pic 9(9)    value 0.
+003100 procedure division.
+003200 perform 100-init thru 100-exit.
+003300 perform 200-run thru 200-exit.
+003400 perform 900-report-factors.
+003450 perform 800-log-run.
+003500 move 0 to return-code.
+003600 goback.
+003700 100-init.
+003800*    ws-testor is the sole positional command-line parameter
+003900*    (euler48-style); position 2 optionally overrides the
+004000*    checkpoint filename so more than one job can run without
+004100*    tripping over each other's restart state.
+004120     accept ws-start-time from time.
+004150     accept ws-arg-count from argument-number.
+004200     if ws-arg-count >= 1
+004250         move 1 to ws-arg-num
+004300         display ws-arg-num upon argument-number
+004400         move spaces to ws-arg
+004500         accept ws-arg from argument-value
+004600         move ws-arg to ws-testor
+004800         move ws-testor to ws-orig-testor
+004900     end-if.
+005000     if ws-arg-count >= 2
+005050         move 2 to ws-arg-num
+005100         display ws-arg-num upon argument-number
+005200         move spaces to ws-arg
+005300         accept ws-arg from argument-value
+005400         move ws-arg to ws-checkpoint-filename
+005600     end-if.
+005700     perform 150-load-checkpoint.
+005750     set i to ws-nprimes.
+005800 100-exit. exit.
+005900*----------------------------------------------------------------
+006000*    150-load-checkpoint: a prior run's checkpoint is only
+006100*    honored when it was left mid-factorization of the very same
+006200*    ws-orig-testor this run was asked to factor; otherwise this
+006300*    is a fresh request and starts from ws-prime-can = 2.
+006400 150-load-checkpoint.
+006500     open input checkpoint-file.
+006600     if ws-checkpoint-status = "35"
+006700         continue
+006800     else
+006900         read checkpoint-file
+007000             at end continue
+007100             not at end
+007200                 if function numval(fd-checkpoint-rec)
+007300                     = ws-testor
+007400                     perform 160-read-checkpoint-body
+007500                 end-if
+007600         end-read
+007700         close checkpoint-file
+007800     end-if.
+007900 160-read-checkpoint-body.
+008000     read checkpoint-file
+008100         at end continue
+008200         not at end
+008300             compute ws-testor =
+008310                 function numval(fd-checkpoint-rec)
+008400     end-read.
+008500     read checkpoint-file
+008600         at end continue
+008700         not at end
+008800             compute ws-prime-can =
+008900                 function numval(fd-checkpoint-rec)
+009000     end-read.
+009100     read checkpoint-file
+009200         at end continue
+009300         not at end
+009400             compute ws-nprimes =
+009410                 function numval(fd-checkpoint-rec)
+009500     end-read.
+009600     perform varying k from 1 by 1 until k > ws-nprimes
+009700         read checkpoint-file
+009800             at end continue
+009900             not at end
+010000                 compute ws-prime(k) =
+010100                     function numval(fd-checkpoint-rec)
+010200         end-read
+010300     end-perform.
+010400 200-run.
+010500     perform
+010600     until ws-prime-can > ws-testor ** 0.5
+010700         or ws-found = "Y"
+010800         divide ws-testor by ws-prime-can giving ws-remainder
+010900           remainder ws-remainder
+011000         if is-prime(ws-testor) = "Y"
+011010             move ws-testor to ws-prime-can
+011020             perform 310-append-prime
+011100             display "Result: " ws-testor
+011200             move "Y" to ws-found
+011300         end-if
+011400         if ws-found = "N" and ws-remainder = 0
+011500           and is-prime(ws-prime-can) = "Y"
+011600             perform 300-prime-found
+011650         else
+011660             add 1 to ws-scan-count
+011670             if ws-scan-count >= ws-checkpoint-interval
+011680                 perform 350-periodic-checkpoint
+011690             end-if
+011695             if ws-found = "N"
+011696                 add 1 to ws-prime-can
+011697             end-if
+011700         end-if
+011900     end-perform.
+012000 200-exit. exit.
+012050*----------------------------------------------------------------
+012060*    350-periodic-checkpoint: 300-prime-found already refreshes
+012070*    the checkpoint whenever a factor comes out of ws-testor, but
+012080*    a large prime (or a testor with no small factors) can run
+012090*    the whole scan without ever hitting that path, so this
+012100*    covers the scan loop itself every ws-checkpoint-interval
+012110*    candidates.
+012120 350-periodic-checkpoint.
+012130     move 0 to ws-scan-count.
+012140     perform 400-write-checkpoint.
+012200*----------------------------------------------------------------
+012300*    300-prime-found: a factor is pulled out of ws-testor, added
+012400*    to the audit chain in ws-primes, and the checkpoint file is
+012500*    refreshed so a restart never has to re-walk work already
+012600*    proven.
+012700 300-prime-found.
+012800     perform 310-append-prime.
+012900     divide ws-prime-can into ws-testor.
+013000     move 2 to ws-prime-can.
+013100     perform 400-write-checkpoint.
+013200 310-append-prime.
+013300     set i up by 1.
+013400     move ws-prime-can to ws-prime(i).
+013500     add 1 to ws-nprimes.
+013600 400-write-checkpoint.
+013700     open output checkpoint-file.
+013800     move ws-orig-testor to fd-checkpoint-rec.
+013900     write fd-checkpoint-rec.
+014000     move ws-testor to fd-checkpoint-rec.
+014100     write fd-checkpoint-rec.
+014200     move ws-prime-can to fd-checkpoint-rec.
+014300     write fd-checkpoint-rec.
+014400     move ws-nprimes to fd-checkpoint-rec.
+014500     write fd-checkpoint-rec.
+014600     perform varying k from 1 by 1 until k > ws-nprimes
+014700         move ws-prime(k) to fd-checkpoint-rec
+014800         write fd-checkpoint-rec
+014900     end-perform.
+015000     close checkpoint-file.
+015100*----------------------------------------------------------------
+015200*    900-report-factors: audit trail of every prime factor
+015300*    divided out along the way, in the order it was found, not
+015400*    just the final largest one shown by 200-run.
+015500 900-report-factors.
+015600     display "Factor chain:".
+015700     perform varying k from 1 by 1 until k > ws-nprimes
+015800         display "  " ws-prime(k)
+015900     end-perform.
+016050*----------------------------------------------------------------
+016060*    800-log-run: leaves a RESULTS.LED entry and refreshes this
+016070*    program's row in the Euler problem registry (see
+016080*    src/library/ledger.cbl and src/library/registry.cbl).
+016090 800-log-run.
+016100     accept ws-end-time from time.
+016110     move function get-elapsed-seconds(ws-start-time, ws-end-time)
+016120         to ws-elapsed-sec.
+016125     move spaces to ws-log-parameters.
+016130     string "TESTOR=" ws-orig-testor
+016140         delimited by size into ws-log-parameters.
+016150     move ws-testor to ws-log-result.
+016160     move function log-run("euler2", ws-log-parameters,
+016170         ws-log-result, ws-elapsed-sec) to ws-log-status.
+016180     move function update-registry(3, "euler2",
+016190         "Largest prime factor of a supplied number",
+016200         ws-log-result) to ws-log-status.
+016300 end program euler2.
