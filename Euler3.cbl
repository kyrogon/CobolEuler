@@ -1,36 +1,171 @@
 000100 identification division.
 000200 program-id. euler3.
-000300 environment division.
-000400 configuration section.
-000500     repository.
-000600     function isPrime.
-000700 data division.
-000800 working-storage section.
-000900     01 ws-testor        pic 9(12) value 600851475143.
-001000     01 ws-remainder     pic 9(12).
-001100     01 ws-prime-can     pic 9(12) value 2.
-001200 procedure division.
-001300 perform 100-init thru 100-exit.
-001400 goback.
-001500 100-init.
-001600     continue.
-001700 100-run.
-001800     perform 
-001900     until ws-prime-can > ws-testor ** 0.5
-002000         divide ws-testor by ws-prime-can giving ws-remainder
-002100           remainder ws-remainder
-002200         if function isPrime(ws-testor) = "Y"
-002300             display "Result: " ws-testor
-002400             goback
-002500         end-if
-002600         if ws-remainder = 0
-002700           and function isPrime(ws-prime-can) = "Y"
-002800             perform 200-prime-found
-002900         end-if
-003000         add 1 to ws-prime-can
-003100     end-perform.
-003200 100-exit. exit.
-003300 200-prime-found.
-003400     divide ws-prime-can into ws-testor.
-003500     move 2 to ws-prime-can.
-003600 end program euler2.
+000210 environment division.
+000220 configuration section.
+000230     repository.
+000240         function log-run
+000250         function get-elapsed-seconds
+000260         function update-registry.
+000300 data division.
+000400 working-storage section.
+000500     01 ws-limit         pic 9(18)   value 4000000.
+000600     01 ws-parity-mode   pic x(4)    value "EVEN".
+000700     01 ws-result        pic 9(18)   value zero.
+000800     01 ws-fib-prior     pic 9(18)   value 1.
+000900     01 ws-fib-current   pic 9(18)   value 1.
+001000     01 ws-fib-next      pic 9(18).
+001100     01 ws-nterms        pic 9(9)    value 2.
+001200     01 ws-fib-history.
+001300         05 ws-fib-term  pic 9(18)   occurs 1000 times
+001400                         indexed by t.
+001500     01 ws-counted       pic X.
+001550     01 ws-overflow      pic X       value "N".
+001600     01 ws-arg           pic x(40).
+001700     01 ws-arg-num       pic 9(2).
+001750     01 ws-arg-count     pic 9(2).
+001760     01 ws-start-time    pic 9(08).
+001765     01 ws-end-time      pic 9(08).
+001770     01 ws-elapsed-sec   pic 9(05).
+001775     01 ws-log-parameters
+001776                         pic x(40).
+001780     01 ws-log-result    pic x(18).
+001785     01 ws-log-status    pic X.
+001800 procedure division.
+001900 perform 100-init thru 100-exit.
+002000 perform 200-run thru 200-exit.
+002100 display "Result: " ws-result.
+002200 perform 900-report-terms.
+002250 perform 800-log-run.
+002260 if ws-overflow not = "Y"
+002270     move 0 to return-code
+002280 end-if.
+002400 goback.
+002500 100-init.
+002600*    ws-limit is the sole positional command-line parameter
+002700*    (euler48-style); position 2 optionally overrides the
+002800*    EVEN/ODD/ALL parity filter that used to be a hardcoded IF.
+002850     accept ws-start-time from time.
+002900     accept ws-limit from command-line.
+003000     if ws-limit = 0
+003100         move 4000000 to ws-limit
+003200     end-if.
+003250     accept ws-arg-count from argument-number.
+003300     if ws-arg-count >= 2
+003400         move 2 to ws-arg-num
+003410         display ws-arg-num upon argument-number
+003420         move spaces to ws-arg
+003600         accept ws-arg from argument-value
+003700         move ws-arg to ws-parity-mode
+003900     end-if.
+004000     move ws-fib-prior to ws-fib-term(1).
+004100     move ws-fib-current to ws-fib-term(2).
+004200     perform 300-evaluate-term varying t
+004300         from 1 by 1 until t > 2.
+004400 100-exit. exit.
+004500 200-run.
+004600     perform 210-add-next-term thru 210-exit
+004700         until ws-fib-current > ws-limit or ws-overflow = "Y".
+004750     if ws-overflow = "Y"
+004760         display "euler3: Fibonacci term exceeded 18 digits"
+004770         move 16 to return-code
+004780     end-if.
+004800 200-exit. exit.
+004900*----------------------------------------------------------------
+005000*    210-add-next-term: the full walked sequence is kept in
+005100*    ws-fib-history (not just the last three rotating slots) so
+005200*    900-report-terms can hand auditors the whole derivation,
+005300*    not just the grand total. ws-fib-next is widened to 18
+005310*    digits but still can't hold F88 onward, so a size error
+005320*    here halts term generation instead of letting the add run
+005330*    unguarded into undefined behavior.
+005400 210-add-next-term.
+005500     compute ws-fib-next = ws-fib-prior + ws-fib-current
+005510         on size error
+005520             move "Y" to ws-overflow
+005530     end-compute.
+005540     if ws-overflow = "Y"
+005550         go to 210-exit
+005560     end-if.
+005600     move ws-fib-current to ws-fib-prior.
+005700     move ws-fib-next to ws-fib-current.
+005800     add 1 to ws-nterms.
+005900     move ws-fib-current to ws-fib-term(ws-nterms).
+006000     if ws-fib-current <= ws-limit
+006100         perform 300-evaluate-term varying t
+006200             from ws-nterms by 1 until t > ws-nterms
+006300     end-if.
+006350 210-exit. exit.
+006400*----------------------------------------------------------------
+006500*    300-evaluate-term: applies the EVEN/ODD/ALL parity filter
+006600*    to whichever term index t names, folding it into ws-result
+006700*    when it matches.
+006800 300-evaluate-term.
+006900     move "N" to ws-counted.
+007000     evaluate ws-parity-mode
+007100         when "ODD"
+007200             if function mod(ws-fib-term(t), 2) not = 0
+007300                 move "Y" to ws-counted
+007400             end-if
+007500         when "ALL"
+007600             move "Y" to ws-counted
+007700         when other
+007800             if function mod(ws-fib-term(t), 2) = 0
+007900                 move "Y" to ws-counted
+008000             end-if
+008100     end-evaluate.
+008200     if ws-counted = "Y"
+008300         add ws-fib-term(t) to ws-result
+008400     end-if.
+008500*----------------------------------------------------------------
+008600*    900-report-terms: one line per Fibonacci term generated,
+008700*    the value and whether it was counted toward ws-result under
+008800*    the active parity mode, so the derivation can be checked
+008900*    after the fact instead of just trusting the final total.
+009000 900-report-terms.
+009100     display "Fibonacci term detail (mode: " ws-parity-mode ")".
+009200     perform varying t from 1 by 1 until t > ws-nterms
+009300         perform 910-report-one-term
+009400     end-perform.
+009500 910-report-one-term.
+009600     move "N" to ws-counted.
+009650*    a term above ws-limit can still be in ws-fib-history (see
+009660*    210-add-next-term), so parity alone isn't enough here - it
+009670*    must also be within the limit to have actually been folded
+009680*    into ws-result by 300-evaluate-term.
+009690     if ws-fib-term(t) <= ws-limit
+009700     evaluate ws-parity-mode
+009800         when "ODD"
+009900             if function mod(ws-fib-term(t), 2) not = 0
+010000                 move "Y" to ws-counted
+010100             end-if
+010200         when "ALL"
+010300             move "Y" to ws-counted
+010400         when other
+010500             if function mod(ws-fib-term(t), 2) = 0
+010600                 move "Y" to ws-counted
+010700             end-if
+010800     end-evaluate
+010850     end-if.
+010900     if ws-counted = "Y"
+011000         display "  " ws-fib-term(t) " counted"
+011100     else
+011200         display "  " ws-fib-term(t) " skipped"
+011300     end-if.
+011305*----------------------------------------------------------------
+011310*    800-log-run: leaves a RESULTS.LED entry and refreshes this
+011315*    program's row in the Euler problem registry (see
+011320*    src/library/ledger.cbl and src/library/registry.cbl).
+011325 800-log-run.
+011330     accept ws-end-time from time.
+011335     move function get-elapsed-seconds(ws-start-time, ws-end-time)
+011340         to ws-elapsed-sec.
+011345     move spaces to ws-log-parameters.
+011350     string "LIMIT=" ws-limit " MODE=" ws-parity-mode
+011355         delimited by size into ws-log-parameters.
+011360     move ws-result to ws-log-result.
+011365     move function log-run("euler3", ws-log-parameters,
+011370         ws-log-result, ws-elapsed-sec) to ws-log-status.
+011375     move function update-registry(2, "euler3",
+011380         "Sum of Fibonacci terms under a limit, by parity",
+011385         ws-log-result) to ws-log-status.
+011400 end program euler3.
