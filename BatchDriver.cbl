@@ -0,0 +1,178 @@
+000100 identification division.
+000200 program-id. batch-driver.
+000300*----------------------------------------------------------------
+000400*    batch-driver: single nightly-batch entry point for the four
+000500*    Euler programs. Each step is a genuine separate OS process
+000600*    (via CALL "SYSTEM") rather than an in-process CALL, because
+000700*    euler1/euler2/euler3/euler48 all read their own parameters
+000800*    straight from the OS command line (ACCEPT FROM COMMAND-LINE
+000900*    / ARGUMENT-VALUE), which only a real child process picks up.
+001000*    BATCH-STATUS.DAT records the highest step number that
+001100*    finished cleanly, so a job resubmitted after an abend picks
+001200*    back up at the failed step instead of silently re-running
+001300*    steps that already produced good results.
+001400 environment division.
+001500 configuration section.
+001550     repository.
+001560         function log-access.
+001600 input-output section.
+001700 file-control.
+001800     select batch-status-file assign to "BATCH-STATUS.DAT"
+001900         organization is line sequential
+002000         file status is ws-batch-status.
+002100     select ledger-file assign to "RESULTS.LED"
+002200         organization is line sequential
+002300         file status is ws-ledger-status.
+002400 data division.
+002500 file section.
+002600 fd batch-status-file.
+002700 01 fd-batch-rec.
+002800     05 fd-batch-last-step   pic 9(02).
+002900 fd ledger-file.
+003000 01 fd-ledger-rec.
+003100     05 fd-led-program-id    pic x(08).
+003200     05 fd-led-parameters    pic x(40).
+003300     05 fd-led-result        pic x(18).
+003400     05 fd-led-run-date      pic 9(08).
+003500     05 fd-led-run-time      pic 9(06).
+003600     05 fd-led-elapsed-sec   pic 9(05).
+003700 working-storage section.
+003800     01 ws-batch-status      pic x(02)   value "00".
+003900     01 ws-ledger-status     pic x(02)   value "00".
+004000     01 ws-last-step         pic 9(02)   value 0.
+004100     01 ws-start-step        pic 9(02)   value 1.
+004200     01 ws-current-step      pic 9(02).
+004300     01 ws-step-rc           pic 9(09)   comp.
+004400     01 ws-abended           pic X       value "N".
+004500     01 ws-steps.
+004600         05 ws-step-def occurs 4 times.
+004700             10 ws-step-program-id  pic x(08).
+004800             10 ws-step-command     pic x(20).
+004900     01 ws-summary.
+005000         05 ws-sum-entry occurs 4 times.
+005100             10 ws-sum-program-id   pic x(08).
+005200             10 ws-sum-result       pic x(18).
+005300             10 ws-sum-run-date     pic 9(08).
+005400             10 ws-sum-found        pic X       value "N".
+005500     01 s                    pic 9(02).
+005550     01 ws-operator-id       pic x(08)   value "BATCH".
+005560     01 ws-log-status        pic X.
+005600 procedure division.
+005700 perform 100-init thru 100-exit.
+005800 perform 200-run-steps thru 200-exit.
+005900 if ws-abended = "N"
+006000     perform 900-summary thru 900-exit
+006100 end-if.
+006150 if ws-abended = "N"
+006175     move 0 to return-code
+006180 else
+006190     move 16 to return-code
+006195 end-if.
+006300 goback.
+006400 100-init.
+006500     move "euler1  " to ws-step-program-id(1).
+006600     move "./euler1"  to ws-step-command(1).
+006700     move "euler2  " to ws-step-program-id(2).
+006800     move "./euler2"  to ws-step-command(2).
+006900     move "euler3  " to ws-step-program-id(3).
+007000     move "./euler3"  to ws-step-command(3).
+007100     move "euler48 " to ws-step-program-id(4).
+007200     move "./euler48" to ws-step-command(4).
+007300     perform 150-load-batch-status.
+007400 100-exit. exit.
+007500*----------------------------------------------------------------
+007600*    150-load-batch-status: a prior run that finished all four
+007700*    steps (ws-last-step = 4) starts this run fresh from step 1;
+007800*    anything short of that (including no file at all) is either
+007900*    a first-ever run or one an abend cut short, and resumes
+008000*    right after the last step that is known to have succeeded.
+008100 150-load-batch-status.
+008200     open input batch-status-file.
+008300     if ws-batch-status = "35"
+008400         move 0 to ws-last-step
+008500     else
+008600         read batch-status-file
+008700             at end move 0 to ws-last-step
+008800             not at end move fd-batch-last-step to ws-last-step
+008900         end-read
+009000         close batch-status-file
+009100     end-if.
+009200     if ws-last-step >= 4
+009300         move 0 to ws-last-step
+009400     end-if.
+009500     compute ws-start-step = ws-last-step + 1.
+009600 200-run-steps.
+009700     perform 300-run-one-step
+009800         varying ws-current-step from ws-start-step by 1
+009900         until ws-current-step > 4 or ws-abended = "Y".
+010000 200-exit. exit.
+010100*----------------------------------------------------------------
+010200*    300-run-one-step: on failure the batch stops immediately and
+010300*    BATCH-STATUS.DAT is left exactly as it was after the last
+010400*    good step, so the operator can just resubmit this same job
+010500*    once the cause of the failure is fixed.
+010600 300-run-one-step.
+010700     display "batch-driver: starting step " ws-current-step
+010800         " (" ws-step-program-id(ws-current-step) ")".
+010850     move function log-access(ws-operator-id,
+010860         ws-step-command(ws-current-step), spaces)
+010870         to ws-log-status.
+010900     call "SYSTEM" using ws-step-command(ws-current-step).
+011000     move return-code to ws-step-rc.
+011100     if ws-step-rc = 0
+011200         move ws-current-step to ws-last-step
+011300         perform 350-save-batch-status
+011400     else
+011500         move "Y" to ws-abended
+011600         display "batch-driver: step " ws-current-step
+011700             " (" ws-step-program-id(ws-current-step)
+011800             ") failed - batch stopped, rerun this job to"
+011900             " resume from this step."
+012000     end-if.
+012100 350-save-batch-status.
+012200     open output batch-status-file.
+012300     move ws-last-step to fd-batch-last-step.
+012400     write fd-batch-rec.
+012500     close batch-status-file.
+012600*----------------------------------------------------------------
+012700*    900-summary: after a clean run of all four steps, the most
+012800*    recent RESULTS.LED entry for each program-id is pulled
+012900*    together into one end-of-run report so operations doesn't
+013000*    have to go watch four separate console sessions.
+013100 900-summary.
+013200     move spaces to ws-summary.
+013300     perform varying s from 1 by 1 until s > 4
+013400         move ws-step-program-id(s) to ws-sum-program-id(s)
+013500     end-perform.
+013600     open input ledger-file.
+013700     if ws-ledger-status not = "35"
+013800         perform until ws-ledger-status = "10"
+013900             read ledger-file
+014000                 at end move "10" to ws-ledger-status
+014100                 not at end perform 910-apply-ledger-entry
+014200         end-perform
+014300         close ledger-file
+014400     end-if.
+014500     display " ".
+014600     display "===== Nightly batch summary =====".
+014700     perform varying s from 1 by 1 until s > 4
+014800         perform 920-display-summary-line
+014900     end-perform.
+015000 900-exit. exit.
+015100 910-apply-ledger-entry.
+015200     perform varying s from 1 by 1 until s > 4
+015300         if fd-led-program-id = ws-sum-program-id(s)
+015400             move fd-led-result to ws-sum-result(s)
+015500             move fd-led-run-date to ws-sum-run-date(s)
+015600             move "Y" to ws-sum-found(s)
+015700         end-if
+015800     end-perform.
+015900 920-display-summary-line.
+016000     if ws-sum-found(s) = "Y"
+016100         display ws-sum-program-id(s) space
+016200             ws-sum-result(s) space ws-sum-run-date(s)
+016300     else
+016400         display ws-sum-program-id(s) space
+016500             "no ledger entry found"
+016600     end-if.
+016700 end program batch-driver.
