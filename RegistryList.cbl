@@ -0,0 +1,64 @@
+000100 identification division.
+000200 program-id. registry-list.
+000300*----------------------------------------------------------------
+000400*    registry-list: prints the "Euler problem registry" - which
+000500*    program-id answers which problem number, its description,
+000600*    and when/what it last reported - so a new team member can
+000700*    see what's already automated without digging through
+000800*    source. REGISTRY.DAT itself is maintained by each Euler
+000900*    program's own 800-log-run paragraph, not by this program.
+001000 environment division.
+001100 configuration section.
+001200 input-output section.
+001300 file-control.
+001400     select registry-file assign to "REGISTRY.DAT"
+001500         organization is line sequential
+001600         file status is ws-registry-status.
+001700 data division.
+001800 file section.
+001900 fd registry-file.
+002000 01 fd-registry-rec.
+002100     05 fd-reg-problem-num    pic 9(04).
+002200     05 fd-reg-program-id     pic x(08).
+002300     05 fd-reg-description    pic x(60).
+002400     05 fd-reg-last-run-date  pic 9(08).
+002500     05 fd-reg-last-result    pic x(18).
+002600 working-storage section.
+002700     01 ws-registry-status    pic x(02) value "00".
+002800     01 ws-entry-count        pic 9(03) value 0.
+002900 procedure division.
+003000 perform 100-init thru 100-exit.
+003100 perform 200-list thru 200-exit.
+003200 move 0 to return-code.
+003300 goback.
+003400 100-init.
+003500     open input registry-file.
+003600 100-exit. exit.
+003700 200-list.
+003800     if ws-registry-status = "35"
+003900         display "Euler problem registry: no runs recorded yet."
+004000     else
+004100         display "PROB PROGRAM  DESCRIPTION"
+004200             "                              LAST-RUN "
+004300             "LAST-RESULT"
+004400         perform until ws-registry-status = "10"
+004500             read registry-file
+004600                 at end move "10" to ws-registry-status
+004700                 not at end
+004800                     add 1 to ws-entry-count
+004900                     display fd-reg-problem-num space
+005000                         fd-reg-program-id space
+005100                         fd-reg-description space
+005200                         fd-reg-last-run-date space
+005300                         fd-reg-last-result
+005400             end-read
+005500         end-perform
+005600     end-if.
+005700     if ws-entry-count = 0 and ws-registry-status not = "35"
+005800         display "Euler problem registry: no runs recorded yet."
+005900     end-if.
+005950     if ws-registry-status not = "35"
+005960         close registry-file
+005970     end-if.
+006100 200-exit. exit.
+006200 end program registry-list.
