@@ -0,0 +1,153 @@
+000100 identification division.
+000200 program-id. batch-report.
+000300*----------------------------------------------------------------
+000400*    batch-report: renders the consolidated batch summary (see
+000500*    batch-driver.cbl and src/library/ledger.cbl) as a proper
+000600*    paginated business report - headers, column titles, run
+000700*    date, and a page footer - instead of the raw console
+000800*    DISPLAY output every program produces on its own. Reads the
+000900*    most recent RESULTS.LED entry per program-id, the same way
+000950*    batch-driver's own end-of-run summary does. The page is
+000960*    built line-by-line rather than through the REPORT SECTION's
+000970*    automatic heading/footing placement, which only fires the
+000980*    PAGE FOOTING on the overflow page and leaves a genuine
+000990*    report page short its footer.
+001100 environment division.
+001200 configuration section.
+001300 input-output section.
+001400 file-control.
+001500     select ledger-file assign to "RESULTS.LED"
+001600         organization is line sequential
+001700         file status is ws-ledger-status.
+001800     select report-out assign to "BATCHRPT.TXT"
+001900         organization is line sequential.
+002000 data division.
+002100 file section.
+002200 fd ledger-file.
+002300 01 fd-ledger-rec.
+002400     05 fd-led-program-id    pic x(08).
+002500     05 fd-led-parameters    pic x(40).
+002600     05 fd-led-result        pic x(18).
+002700     05 fd-led-run-date      pic 9(08).
+002800     05 fd-led-run-time      pic 9(06).
+002900     05 fd-led-elapsed-sec   pic 9(05).
+003000 fd report-out.
+003050 01 rpt-line                 pic x(80).
+003200 working-storage section.
+003300     01 ws-ledger-status     pic x(02)   value "00".
+003400     01 ws-run-date          pic 9(08).
+003500     01 ws-summary.
+003600         05 ws-sum-entry occurs 4 times.
+003700             10 ws-sum-program-id   pic x(08).
+003800             10 ws-sum-parameters   pic x(40).
+003900             10 ws-sum-result       pic x(18).
+004000             10 ws-sum-run-date     pic 9(08).
+004100             10 ws-sum-elapsed-sec  pic 9(05).
+004200             10 ws-sum-found        pic X       value "N".
+004250*    ws-line-number is the report's current print-line position,
+004260*    kept by hand so the page footing can always be written at
+004270*    line 58 (matching the prior RD's FOOTING clause) regardless
+004280*    of how many detail lines came before it.
+004300     01 s                    pic 9(02).
+004310     01 ws-line-number       pic 9(03)   value 0.
+004400 procedure division.
+004500 perform 100-init thru 100-exit.
+004600 perform 200-build-report thru 200-exit.
+004700 move 0 to return-code.
+004800 goback.
+007600 100-init.
+007700     accept ws-run-date from date yyyymmdd.
+007800     move spaces to ws-summary.
+007900     move "euler1  " to ws-sum-program-id(1).
+008000     move "euler2  " to ws-sum-program-id(2).
+008100     move "euler3  " to ws-sum-program-id(3).
+008200     move "euler48 " to ws-sum-program-id(4).
+008300     perform 150-load-ledger.
+008400 100-exit. exit.
+008500 150-load-ledger.
+008600     open input ledger-file.
+008700     if ws-ledger-status not = "35"
+008800         perform until ws-ledger-status = "10"
+008900             read ledger-file
+009000                 at end move "10" to ws-ledger-status
+009100                 not at end perform 160-apply-ledger-entry
+009200         end-perform
+009300         close ledger-file
+009400     end-if.
+009500 160-apply-ledger-entry.
+009600     perform varying s from 1 by 1 until s > 4
+009700         if fd-led-program-id = ws-sum-program-id(s)
+009800             move fd-led-parameters to ws-sum-parameters(s)
+009900             move fd-led-result to ws-sum-result(s)
+010000             move fd-led-run-date to ws-sum-run-date(s)
+010100             move fd-led-elapsed-sec to ws-sum-elapsed-sec(s)
+010200             move "Y" to ws-sum-found(s)
+010300         end-if
+010400     end-perform.
+010500 200-build-report.
+010600     open output report-out.
+010650     move 0 to ws-line-number.
+010700     perform 205-write-heading.
+010800     perform 210-generate-one-line
+010900         varying s from 1 by 1 until s > 4.
+010950     perform 230-write-blank-line
+010960         varying s from ws-line-number by 1 until s > 57.
+010970     perform 240-write-footing.
+011100     close report-out.
+011200 200-exit. exit.
+011210*----------------------------------------------------------------
+011220*    205-write-heading: the title/run-date line, a blank
+011230*    separator, and the column headings - lines 1 through 3,
+011240*    matching the prior REPORT SECTION's HEADING 1 / FIRST
+011250*    DETAIL 4 layout.
+011260 205-write-heading.
+011270     move spaces to rpt-line.
+011280     move "EULER PROBLEM BATCH SUMMARY" to rpt-line(1:30).
+011290     move "RUN DATE:" to rpt-line(55:10).
+011300     move ws-run-date to rpt-line(65:8).
+011310     write rpt-line.
+011320     add 1 to ws-line-number.
+011330     move spaces to rpt-line.
+011340     write rpt-line.
+011350     add 1 to ws-line-number.
+011360     move spaces to rpt-line.
+011370     move "PROGRAM" to rpt-line(1:8).
+011380     move "PARAMETERS" to rpt-line(12:40).
+011390     move "RESULT" to rpt-line(53:18).
+011400     move "SECONDS" to rpt-line(72:8).
+011410     write rpt-line.
+011420     add 1 to ws-line-number.
+011430 210-generate-one-line.
+011440     if ws-sum-found(s) = "Y"
+011450         perform 220-write-detail-line
+011460     else
+011470         perform 225-write-missing-line
+011480     end-if.
+011490 220-write-detail-line.
+011500     move spaces to rpt-line.
+011510     move ws-sum-program-id(s) to rpt-line(1:8).
+011520     move ws-sum-parameters(s) to rpt-line(12:40).
+011530     move ws-sum-result(s) to rpt-line(53:18).
+011540     move ws-sum-elapsed-sec(s) to rpt-line(72:5).
+011550     write rpt-line.
+011560     add 1 to ws-line-number.
+011570 225-write-missing-line.
+011580     move spaces to rpt-line.
+011590     move ws-sum-program-id(s) to rpt-line(1:8).
+011600     move "no run recorded in RESULTS.LED" to rpt-line(12:40).
+011610     write rpt-line.
+011620     add 1 to ws-line-number.
+011630*----------------------------------------------------------------
+011640*    230-write-blank-line: pads the body down to the page
+011650*    footing's fixed line (58), the same gap the old FOOTING 58
+011660*    clause left between the last detail line and the footer.
+011670 230-write-blank-line.
+011680     move spaces to rpt-line.
+011690     write rpt-line.
+011700     add 1 to ws-line-number.
+011710 240-write-footing.
+011720     move spaces to rpt-line.
+011730     move "*** end of batch summary ***" to rpt-line(1:40).
+011740     write rpt-line.
+011750     add 1 to ws-line-number.
+011900 end program batch-report.
