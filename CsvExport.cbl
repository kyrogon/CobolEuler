@@ -0,0 +1,80 @@
+000100 identification division.
+000200 program-id. csv-export.
+000300*----------------------------------------------------------------
+000400*    csv-export: reads the whole RESULTS.LED history and writes
+000500*    RESULTS.CSV (program-id, parameters, result, run date) so
+000600*    finance or anyone else outside the shop can pull the run
+000700*    history straight into a spreadsheet instead of it being
+000800*    retyped by hand off the console.
+000900 environment division.
+001000 configuration section.
+001100 input-output section.
+001200 file-control.
+001300     select ledger-file assign to "RESULTS.LED"
+001400         organization is line sequential
+001500         file status is ws-ledger-status.
+001600     select csv-file assign to "RESULTS.CSV"
+001700         organization is line sequential
+001800         file status is ws-csv-status.
+001900 data division.
+002000 file section.
+002100 fd ledger-file.
+002200 01 fd-ledger-rec.
+002300     05 fd-led-program-id    pic x(08).
+002400     05 fd-led-parameters    pic x(40).
+002500     05 fd-led-result        pic x(18).
+002600     05 fd-led-run-date      pic 9(08).
+002700     05 fd-led-run-time      pic 9(06).
+002800     05 fd-led-elapsed-sec   pic 9(05).
+002900 fd csv-file.
+003000 01 fd-csv-rec                pic x(120).
+003100 working-storage section.
+003200     01 ws-ledger-status     pic x(02)   value "00".
+003300     01 ws-csv-status        pic x(02)   value "00".
+003400     01 ws-csv-line          pic x(120).
+003500     01 ws-row-count         pic 9(05)   value 0.
+003550     01 ws-csv-result        pic Z(17)9.
+003600 procedure division.
+003700 perform 100-init thru 100-exit.
+003800 perform 200-export thru 200-exit.
+003900 display "csv-export: " ws-row-count " row(s) written to "
+004000     "RESULTS.CSV.".
+004100 move 0 to return-code.
+004200 goback.
+004300 100-init.
+004400     open output csv-file.
+004500     move "PROGRAM,PARAMETERS,RESULT,RUN-DATE" to fd-csv-rec.
+004600     write fd-csv-rec.
+004700 100-exit. exit.
+004800 200-export.
+004900     open input ledger-file.
+005000     if ws-ledger-status not = "35"
+005100         perform until ws-ledger-status = "10"
+005200             read ledger-file
+005300                 at end move "10" to ws-ledger-status
+005400                 not at end perform 210-write-csv-row
+005500         end-perform
+005600         close ledger-file
+005700     end-if.
+005800     close csv-file.
+005900 200-exit. exit.
+006000*----------------------------------------------------------------
+006100*    210-write-csv-row: FUNCTION TRIM drops the trailing padding
+006200*    every fixed-width RESULTS.LED field carries so the CSV
+006300*    columns aren't full of spaces before the next comma.
+006350*    fd-led-result is zero-padded, not space-padded, so TRIM
+006360*    alone would leave the leading zeros in place - it's moved
+006370*    through the zero-suppressing ws-csv-result edit picture
+006380*    first so the RESULT column ships plain figures.
+006400 210-write-csv-row.
+006500     add 1 to ws-row-count.
+006550     move spaces to ws-csv-line.
+006560     move function numval(fd-led-result) to ws-csv-result.
+006600     string function trim(fd-led-program-id) ","
+006700         function trim(fd-led-parameters) ","
+006800         function trim(ws-csv-result) ","
+006900         fd-led-run-date
+007000         delimited by size into ws-csv-line.
+007100     move ws-csv-line to fd-csv-rec.
+007200     write fd-csv-rec.
+007300 end program csv-export.
