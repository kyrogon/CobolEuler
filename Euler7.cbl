@@ -0,0 +1,140 @@
+000100 identification division.
+000200 program-id. euler7.
+000300*----------------------------------------------------------------
+000400*    euler7: Nth prime lookup, built directly on top of the
+000500*    shared get-primes library function (src/library/primes.cbl)
+000600*    rather than any private sieve of its own - this is the
+000700*    first program to call get-primes from outside primes.cbl.
+000800*    get-primes' own in-memory table tops out at 2000 entries,
+000900*    so for an index past that this program doesn't rely on the
+001000*    table it hands back at all; it drives get-primes' PRIMES.DAT
+001100*    cache wide enough to hold ws-target-nth entries and then
+001200*    reads the cache file directly for the exact answer.
+001300 environment division.
+001400 configuration section.
+001500     repository.
+001600         function get-primes
+001700         function log-run
+001800         function get-elapsed-seconds
+001900         function update-registry.
+002000 input-output section.
+002100 file-control.
+002200     select prime-cache-file assign to "PRIMES.DAT"
+002300         organization is line sequential
+002400         file status is ws-cache-status.
+002500 data division.
+002600 file section.
+002700 fd prime-cache-file.
+002800 01 fd-cache-rec             pic 9(18).
+002900 working-storage section.
+003000     01 ws-target-nth        pic 9(9)    value 10001.
+003100     01 ws-search-high       pic 9(9)    value 200000.
+003200     01 ws-cache-count       pic 9(9).
+003300     01 ws-cache-status      pic x(02)   value "00".
+003400     01 ws-result            pic 9(18)   value 0.
+003500     01 ws-record-num        pic 9(9).
+003600     01 ws-arg               pic x(40).
+003650     01 ws-arg-num           pic 9(2).
+003700     01 ws-arg-count         pic 9(2).
+003800     01 ws-primes-out.
+003900         05 ws-primes-size   pic 9(9).
+004000         05 ws-primes-item   pic 9(9)    occurs 2000 times.
+004100     01 ws-start-time        pic 9(08).
+004200     01 ws-end-time          pic 9(08).
+004300     01 ws-elapsed-sec       pic 9(05).
+004400     01 ws-log-parameters    pic x(40).
+004500     01 ws-log-result        pic x(18).
+004600     01 ws-log-status        pic X.
+004700 procedure division.
+004800 accept ws-start-time from time.
+004900 perform 100-init thru 100-exit.
+005000 perform 200-run thru 200-exit.
+005100 display "Result: " ws-result.
+005200 perform 800-log-run.
+005300 move 0 to return-code.
+005400 goback.
+005500 100-init.
+005600*    the index of the prime wanted is the sole positional
+005700*    command-line parameter, defaulting to 10001 when omitted.
+005800     accept ws-arg-count from argument-number.
+005900     if ws-arg-count >= 1
+006000         move 1 to ws-arg-num
+006100         display ws-arg-num upon argument-number
+006200         move spaces to ws-arg
+006300         accept ws-arg from argument-value
+006400         move ws-arg to ws-target-nth
+006500     end-if.
+006600     if ws-target-nth = 0
+006700         move 10001 to ws-target-nth
+006800     end-if.
+006900*    a rough prime-counting estimate (n * (ln n + ln ln n)) would
+007000*    save a search-and-double round trip for large ws-target-nth,
+007100*    but 200-run's doubling loop is simple, cheap and always
+007200*    correct regardless of how good the first guess is.
+007300     compute ws-search-high = ws-target-nth * 20.
+007400 100-exit. exit.
+007500 200-run.
+007600     perform 210-grow-cache
+007700         until ws-cache-count >= ws-target-nth.
+007800     perform 250-read-nth-prime.
+007900 200-exit. exit.
+008000*----------------------------------------------------------------
+008100*    210-grow-cache: asks get-primes to prove primality across
+008200*    2 through ws-search-high (get-primes only re-tests candidates
+008300*    above its own cache watermark, so repeated calls here never
+008400*    redo already-proven work), then counts how many rows that
+008500*    left in PRIMES.DAT; if still short of ws-target-nth the
+008600*    search ceiling is doubled and it tries again.
+008700 210-grow-cache.
+008800     move function get-primes(2, ws-search-high, "N")
+008900         to ws-primes-out.
+009000     perform 220-count-cache.
+009100     if ws-cache-count < ws-target-nth
+009200         multiply 2 by ws-search-high
+009300     end-if.
+009400 220-count-cache.
+009500     move 0 to ws-cache-count.
+009600     open input prime-cache-file.
+009700     perform until ws-cache-status = "10"
+009800         read prime-cache-file
+009900             at end move "10" to ws-cache-status
+010000             not at end add 1 to ws-cache-count
+010100     end-perform.
+010200     close prime-cache-file.
+010300     move "00" to ws-cache-status.
+010400*----------------------------------------------------------------
+010500*    250-read-nth-prime: PRIMES.DAT is written in ascending order
+010600*    (get-primes only ever appends candidates as it walks upward
+010700*    from its watermark), so the ws-target-nth-th record read is
+010800*    the ws-target-nth-th prime.
+010900 250-read-nth-prime.
+011000     move 0 to ws-record-num.
+011100     open input prime-cache-file.
+011200     perform until ws-cache-status = "10"
+011300         or ws-record-num = ws-target-nth
+011400         read prime-cache-file
+011500             at end move "10" to ws-cache-status
+011600             not at end
+011700                 add 1 to ws-record-num
+011800                 move fd-cache-rec to ws-result
+011900     end-perform.
+012000     close prime-cache-file.
+012100     move "00" to ws-cache-status.
+012200*----------------------------------------------------------------
+012300*    800-log-run: leaves a RESULTS.LED entry and refreshes this
+012400*    program's row in the Euler problem registry (see
+012500*    src/library/ledger.cbl and src/library/registry.cbl).
+012600 800-log-run.
+012700     accept ws-end-time from time.
+012800     move function get-elapsed-seconds(ws-start-time, ws-end-time)
+012900         to ws-elapsed-sec.
+012950     move spaces to ws-log-parameters.
+013000     string "NTH=" ws-target-nth
+013100         delimited by size into ws-log-parameters.
+013200     move ws-result to ws-log-result.
+013300     move function log-run("euler7", ws-log-parameters,
+013400         ws-log-result, ws-elapsed-sec) to ws-log-status.
+013500     move function update-registry(7, "euler7",
+013600         "Nth prime via the shared get-primes library",
+013700         ws-log-result) to ws-log-status.
+013800 end program euler7.
