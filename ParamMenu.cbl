@@ -0,0 +1,169 @@
+000100 identification division.
+000200 program-id. param-menu.
+000300*----------------------------------------------------------------
+000400*    param-menu: interactive ACCEPT/DISPLAY front end for the
+000500*    four Euler batch programs, so an operator can set a job's
+000600*    parameters from a prompt instead of needing to know the
+000700*    right positional command-line arguments (or the recompiled
+000800*    source literals) by heart. Every job kicked off from here is
+000900*    also recorded in AUDITLOG.DAT (see src/library/auditlog.cbl)
+001000*    - who ran it, what parameters they chose, and when - which
+001100*    is kept separate from the RESULTS.LED history of what each
+001200*    run actually computed.
+001300 environment division.
+001400 configuration section.
+001500     repository.
+001600         function log-access.
+001700 data division.
+001800 working-storage section.
+001900     01 ws-operator-id       pic x(08).
+002000     01 ws-choice            pic 9(01).
+002100     01 ws-done              pic X       value "N".
+002200     01 ws-confirm           pic x(01).
+002300     01 ws-command           pic x(80).
+002400     01 ws-parameters        pic x(60).
+002500     01 ws-log-status        pic X.
+002600*    per-job prompt fields.
+002700     01 ws-e1-maximum        pic x(09)   value "1000".
+002800     01 ws-e1-mode           pic x(05)   value "SUM".
+002900     01 ws-e2-testor         pic x(18)   value "600851475143".
+003000     01 ws-e3-limit          pic x(09)   value "4000000".
+003100     01 ws-e3-mode           pic x(04)   value "EVEN".
+003200     01 ws-e48-limit         pic x(04)   value "1000".
+003300     01 ws-e48-start         pic x(04)   value "1".
+003400 procedure division.
+003500 perform 100-init thru 100-exit.
+003600 perform 200-menu-loop thru 200-exit
+003700     until ws-done = "Y".
+003800 display "param-menu: session ended.".
+003900 move 0 to return-code.
+004000 goback.
+004100 100-init.
+004200     display "Operator ID: " with no advancing.
+004300     accept ws-operator-id.
+004400 100-exit. exit.
+004500 200-menu-loop.
+004600     display " ".
+004700     display "===== Euler batch parameter menu =====".
+004800     display "1. euler1  - sum/count/list of multiples".
+004900     display "2. euler2  - largest prime factor".
+005000     display "3. euler3  - Fibonacci term sum".
+005100     display "4. euler48 - sum of self powers".
+005200     display "5. exit".
+005300     display "Selection: " with no advancing.
+005400     accept ws-choice.
+005500     evaluate ws-choice
+005600         when 1 perform 300-run-euler1 thru 300-exit
+005700         when 2 perform 310-run-euler2 thru 310-exit
+005800         when 3 perform 320-run-euler3 thru 320-exit
+005900         when 4 perform 330-run-euler48 thru 330-exit
+006000         when 5 move "Y" to ws-done
+006100         when other display "param-menu: invalid selection."
+006200     end-evaluate.
+006300 200-exit. exit.
+006400*----------------------------------------------------------------
+006500*    300-run-euler1: prompts for the two parameters euler1 takes
+006600*    positionally on its own command line, confirms with the
+006700*    operator, then launches it as a real OS process the same
+006800*    way batch-driver does, so euler1's own ACCEPT FROM
+006900*    COMMAND-LINE/ARGUMENT-VALUE statements see them unchanged.
+007000 300-run-euler1.
+007100     display "  Maximum [" ws-e1-maximum "]: " with no advancing.
+007150*    a bare ACCEPT blanks the field instead of leaving the shown
+007160*    default in place when the operator just presses Enter, so
+007170*    an empty read-back is restored to that default here.
+007200     accept ws-e1-maximum.
+007210     if ws-e1-maximum = spaces
+007220         move "1000" to ws-e1-maximum
+007230     end-if.
+007300     display "  Mode SUM/COUNT/LIST [" ws-e1-mode "]: "
+007400         with no advancing.
+007500     accept ws-e1-mode.
+007510     if ws-e1-mode = spaces
+007520         move "SUM" to ws-e1-mode
+007530     end-if.
+007550     move spaces to ws-command ws-parameters.
+007600     string "MAX=" ws-e1-maximum " MODE=" ws-e1-mode
+007700         delimited by size into ws-parameters.
+007800     string "./euler1 " ws-e1-maximum " " ws-e1-mode
+007900         delimited by size into ws-command.
+008000     perform 900-confirm-and-run thru 900-exit.
+008100 300-exit. exit.
+008200*----------------------------------------------------------------
+008300*    310-run-euler2: only ws-testor is a real launch parameter;
+008400*    the checkpoint filename is left at euler2's own default so
+008500*    an operator can't accidentally point two different requests
+008600*    at the same restart file from this menu.
+008700 310-run-euler2.
+008800     display "  Number to factor [" ws-e2-testor "]: "
+008900         with no advancing.
+009000     accept ws-e2-testor.
+009010     if ws-e2-testor = spaces
+009020         move "600851475143" to ws-e2-testor
+009030     end-if.
+009050     move spaces to ws-command ws-parameters.
+009100     string "TESTOR=" ws-e2-testor
+009200         delimited by size into ws-parameters.
+009300     string "./euler2 " ws-e2-testor
+009400         delimited by size into ws-command.
+009500     perform 900-confirm-and-run thru 900-exit.
+009600 310-exit. exit.
+009700 320-run-euler3.
+009800     display "  Fibonacci limit [" ws-e3-limit "]: "
+009900         with no advancing.
+010000     accept ws-e3-limit.
+010010     if ws-e3-limit = spaces
+010020         move "4000000" to ws-e3-limit
+010030     end-if.
+010100     display "  Parity mode EVEN/ODD/ALL [" ws-e3-mode "]: "
+010200         with no advancing.
+010300     accept ws-e3-mode.
+010310     if ws-e3-mode = spaces
+010320         move "EVEN" to ws-e3-mode
+010330     end-if.
+010350     move spaces to ws-command ws-parameters.
+010400     string "LIMIT=" ws-e3-limit " MODE=" ws-e3-mode
+010500         delimited by size into ws-parameters.
+010600     string "./euler3 " ws-e3-limit " " ws-e3-mode
+010700         delimited by size into ws-command.
+010800     perform 900-confirm-and-run thru 900-exit.
+010900 320-exit. exit.
+011000 330-run-euler48.
+011100     display "  Series limit [" ws-e48-limit "]: "
+011200         with no advancing.
+011300     accept ws-e48-limit.
+011310     if ws-e48-limit = spaces
+011320         move "1000" to ws-e48-limit
+011330     end-if.
+011400     display "  Start exponent [" ws-e48-start "]: "
+011500         with no advancing.
+011600     accept ws-e48-start.
+011610     if ws-e48-start = spaces
+011620         move "1" to ws-e48-start
+011630     end-if.
+011650     move spaces to ws-command ws-parameters.
+011700     string "LIMIT=" ws-e48-limit " START=" ws-e48-start
+011800         delimited by size into ws-parameters.
+011900     string "./euler48 " ws-e48-limit " " ws-e48-start
+012000         delimited by size into ws-command.
+012100     perform 900-confirm-and-run thru 900-exit.
+012200 330-exit. exit.
+012300*----------------------------------------------------------------
+012400*    900-confirm-and-run: nothing launches without the operator
+012500*    confirming the exact command that will be run; the access
+012600*    log is written on confirmation, before the job itself
+012700*    starts, so a job that hangs still leaves a trace of who
+012800*    kicked it off.
+012900 900-confirm-and-run.
+013000     display "  About to run: " ws-command.
+013100     display "  Confirm (Y/N): " with no advancing.
+013200     accept ws-confirm.
+013300     if ws-confirm = "Y" or ws-confirm = "y"
+013400         move function log-access(ws-operator-id, ws-command,
+013450             ws-parameters) to ws-log-status
+013500         call "SYSTEM" using ws-command
+013600     else
+013700         display "  Cancelled."
+013800     end-if.
+013900 900-exit. exit.
+014000 end program param-menu.
