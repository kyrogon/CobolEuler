@@ -0,0 +1,170 @@
+000100 identification division.
+000200 program-id. reconcile.
+000300*----------------------------------------------------------------
+000400*    reconcile: compares each program's most recent RESULTS.LED
+000500*    entry against a known-good answer on file in EXPECTED.DAT,
+000600*    and flags any mismatch instead of trusting the console
+000700*    DISPLAY output the way we always used to. EXPECTED.DAT holds
+000800*    one row per program-id (program-id, expected result); a
+000900*    program with no row there is reported as unchecked rather
+001000*    than silently passed.
+001100 environment division.
+001200 configuration section.
+001300 input-output section.
+001400 file-control.
+001500     select expected-file assign to "EXPECTED.DAT"
+001600         organization is line sequential
+001700         file status is ws-expected-status.
+001800     select ledger-file assign to "RESULTS.LED"
+001900         organization is line sequential
+002000         file status is ws-ledger-status.
+002100 data division.
+002200 file section.
+002300 fd expected-file.
+002400 01 fd-expected-rec.
+002500     05 fd-exp-program-id    pic x(08).
+002600     05 fd-exp-result        pic x(18).
+002700 fd ledger-file.
+002800 01 fd-ledger-rec.
+002900     05 fd-led-program-id    pic x(08).
+003000     05 fd-led-parameters    pic x(40).
+003100     05 fd-led-result        pic x(18).
+003200     05 fd-led-run-date      pic 9(08).
+003300     05 fd-led-run-time      pic 9(06).
+003400     05 fd-led-elapsed-sec   pic 9(05).
+003500 working-storage section.
+003600     01 ws-expected-status   pic x(02)   value "00".
+003700     01 ws-ledger-status     pic x(02)   value "00".
+003800     01 ws-expected-list.
+003900         05 ws-expected-count pic 9(03) value 0.
+004000         05 ws-expected-entry occurs 50 times
+004100                              indexed by x y.
+004200             10 ws-exp-program-id  pic x(08).
+004300             10 ws-exp-result      pic x(18).
+004400             10 ws-exp-actual      pic x(18).
+004500             10 ws-exp-run-date    pic 9(08).
+004600             10 ws-exp-checked     pic X       value "N".
+004700     01 ws-mismatch-count    pic 9(03)   value 0.
+004800     01 ws-checked-count     pic 9(03)   value 0.
+004850     01 ws-numeric-check     pic S9(4)   comp.
+004860     01 ws-match             pic X.
+004900 procedure division.
+005000 perform 100-load-expected thru 100-exit.
+005100 perform 200-apply-ledger thru 200-exit.
+005200 perform 300-report thru 300-exit.
+005300 if ws-mismatch-count > 0
+005400     move 16 to return-code
+005500 else
+005600     move 0 to return-code
+005700 end-if.
+005800 goback.
+005900*----------------------------------------------------------------
+006000*    100-load-expected: EXPECTED.DAT missing entirely is not an
+006100*    error - it just means nothing gets flagged as a mismatch,
+006200*    every program simply shows up as unchecked.
+006300 100-load-expected.
+006400     move 0 to ws-expected-count.
+006500     open input expected-file.
+006600     if ws-expected-status = "35"
+006700         continue
+006800     else
+006900         perform until ws-expected-status = "10"
+007000             read expected-file
+007100                 at end move "10" to ws-expected-status
+007200                 not at end perform 110-append-expected
+007300         end-perform
+007400         close expected-file
+007500     end-if.
+007600 100-exit. exit.
+007700 110-append-expected.
+007800     if ws-expected-count < 50
+007900         add 1 to ws-expected-count
+008000         set x to ws-expected-count
+008100         move fd-exp-program-id to ws-exp-program-id(x)
+008200         move fd-exp-result to ws-exp-result(x)
+008300     end-if.
+008400*----------------------------------------------------------------
+008500*    200-apply-ledger: RESULTS.LED is appended to in run order,
+008600*    so simply overwriting ws-exp-actual/ws-exp-run-date on every
+008700*    matching row as the file is walked leaves each program's
+008800*    most recent run in place once the read reaches end of file.
+008900 200-apply-ledger.
+009000     open input ledger-file.
+009100     if ws-ledger-status not = "35"
+009200         perform until ws-ledger-status = "10"
+009300             read ledger-file
+009400                 at end move "10" to ws-ledger-status
+009500                 not at end perform 210-apply-one-entry
+009600         end-perform
+009700         close ledger-file
+009800     end-if.
+009900 200-exit. exit.
+010000 210-apply-one-entry.
+010100     perform varying x from 1 by 1 until x > ws-expected-count
+010200         if ws-exp-program-id(x) = fd-led-program-id
+010300             move fd-led-result to ws-exp-actual(x)
+010400             move fd-led-run-date to ws-exp-run-date(x)
+010500             move "Y" to ws-exp-checked(x)
+010600         end-if
+010700     end-perform.
+010800*----------------------------------------------------------------
+010900*    300-report: one line per program-id known to EXPECTED.DAT,
+011000*    flagging MISMATCH so a bad figure can't slip through looking
+011100*    the same as a good one on a quick scan of the console.
+011200 300-report.
+011300     display " ".
+011400     display "===== Reconciliation report =====".
+011500     perform varying x from 1 by 1 until x > ws-expected-count
+011600         perform 310-report-one-entry
+011700     end-perform.
+011800     display "Checked: " ws-checked-count
+011900         "   Mismatches: " ws-mismatch-count.
+012000 300-exit. exit.
+012100 310-report-one-entry.
+012200     if ws-exp-checked(x) = "N"
+012300         display ws-exp-program-id(x) " - no run recorded, "
+012400             "unchecked"
+012500     else
+012600         add 1 to ws-checked-count
+012650         perform 320-compare-result
+012700         if ws-match = "Y"
+012800             display ws-exp-program-id(x) " OK       "
+012900                 ws-exp-actual(x) " (" ws-exp-run-date(x) ")"
+013000         else
+013100             add 1 to ws-mismatch-count
+013200             display ws-exp-program-id(x) " MISMATCH "
+013300                 "expected " ws-exp-result(x)
+013400                 " got " ws-exp-actual(x)
+013500                 " (" ws-exp-run-date(x) ")"
+013600         end-if
+013700     end-if.
+013710*----------------------------------------------------------------
+013720*    320-compare-result: ws-exp-actual is always zero-padded,
+013730*    coming straight from the ledger's pic 9(18) result field,
+013740*    while ws-exp-result comes from a hand-authored EXPECTED.DAT
+013750*    row and is naturally space-padded to whatever width the
+013760*    figure was typed at - so a raw alphanumeric compare would
+013770*    false-mismatch a correct result. Compare numerically
+013780*    whenever both sides parse as numbers (the same FUNCTION
+013790*    TEST-NUMVAL guard variance-report.cbl uses), falling back
+013795*    to the alphanumeric compare only if either side isn't
+013796*    numeric.
+013800 320-compare-result.
+013810     move "N" to ws-match.
+013820     move function test-numval(ws-exp-actual(x))
+013830         to ws-numeric-check.
+013840     if ws-numeric-check = 0
+013850         move function test-numval(ws-exp-result(x))
+013860             to ws-numeric-check
+013870     end-if.
+013880     if ws-numeric-check = 0
+013890         if function numval(ws-exp-actual(x)) =
+013900                 function numval(ws-exp-result(x))
+013910             move "Y" to ws-match
+013920         end-if
+013930     else
+013940         if ws-exp-actual(x) = ws-exp-result(x)
+013950             move "Y" to ws-match
+013960         end-if
+013970     end-if.
+013980 end program reconcile.
